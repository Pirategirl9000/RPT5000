@@ -15,7 +15,11 @@
                                                                         00150000
        FILE-CONTROL.                                                    00160000
            SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00170000
+           SELECT BRANCHMAST ASSIGN TO BRANCHMAST.                      00175040
+           SELECT SALESREPMAST ASSIGN TO SALESREPMAST.                  00176040
            SELECT ORPT5000 ASSIGN TO RPT5000.                           00180001
+           SELECT EXTRACT5000 ASSIGN TO EXTRACT5000.                    00180030
+           SELECT ATRISK5000 ASSIGN TO ATRISK5000.                      00180050
                                                                         00190000
        DATA DIVISION.                                                   00200000
                                                                         00210000
@@ -36,8 +40,42 @@
            05  CM-CUSTOMER-NAME        PIC X(20).                       00360000
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00370000
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00380000
-           05  FILLER                  PIC X(87).                       00390000
+           05  CM-SALES-TWO-YEARS-AGO  PIC S9(5)V9(2).                  00380010
+           05  FILLER                  PIC X(80).                       00390000
                                                                         00400000
+      **************************************************************    00400130
+      * BRANCH REFERENCE FILE - ONE RECORD PER BRANCH, GIVES US     *   00400230
+      * THE BRANCH NAME TO GO WITH THE BRANCH NUMBER ON CUSTMAST    *   00400330
+      **************************************************************    00400430
+       FD  BRANCHMAST                                                   00400530
+           RECORDING MODE IS F                                          00400630
+           LABEL RECORDS ARE STANDARD                                   00400730
+           RECORD CONTAINS 130 CHARACTERS                               00400830
+           BLOCK CONTAINS 130 CHARACTERS.                               00400930
+       01  BRANCH-MASTER-RECORD.                                        00401030
+           05  BM-BRANCH-NUMBER        PIC 9(2).                        00401130
+           05  BM-BRANCH-NAME          PIC X(20).                       00401230
+           05  BM-REGION-CODE          PIC 9(1).                        00401240
+           05  BM-REGION-NAME          PIC X(20).                       00401250
+           05  FILLER                  PIC X(87).                       00401330
+                                                                        00401430
+      **************************************************************    00401530
+      * SALESREP REFERENCE FILE - ONE RECORD PER SALESREP, GIVES US *   00401630
+      * THE SALESREP NAME TO GO WITH THE BRANCH/SALESREP NUMBER ON  *   00401730
+      * CUSTMAST. SALESREP NUMBERS REPEAT ACROSS BRANCHES SO A      *   00401830
+      * RECORD IS KEYED BY BRANCH NUMBER AND SALESREP NUMBER        *   00401930
+      **************************************************************    00402030
+       FD  SALESREPMAST                                                 00402130
+           RECORDING MODE IS F                                          00402230
+           LABEL RECORDS ARE STANDARD                                   00402330
+           RECORD CONTAINS 130 CHARACTERS                               00402430
+           BLOCK CONTAINS 130 CHARACTERS.                               00402530
+       01  SALESREP-MASTER-RECORD.                                      00402630
+           05  SM-BRANCH-NUMBER        PIC 9(2).                        00402730
+           05  SM-SALESREP-NUMBER      PIC 9(2).                        00402830
+           05  SM-SALESREP-NAME        PIC X(20).                       00402930
+           05  FILLER                  PIC X(106).                      00403030
+                                                                        00403130
       **************************************************************    00410000
       * OUTPUT FILE                                                *    00420000
       **************************************************************    00430000
@@ -48,6 +86,29 @@
            BLOCK CONTAINS 130 CHARACTERS.                               00480000
        01  PRINT-AREA      PIC X(130).                                  00490000
                                                                         00500000
+      **************************************************************    00500130
+      * MACHINE-READABLE EXTRACT - ONE DELIMITED RECORD PER         *   00500230
+      * CUSTOMER, FOR PULLING STRAIGHT INTO A SPREADSHEET           *   00500330
+      **************************************************************    00500430
+       FD  EXTRACT5000                                                  00500530
+           RECORDING MODE IS F                                          00500630
+           LABEL RECORDS ARE STANDARD                                   00500730
+           RECORD CONTAINS 100 CHARACTERS                               00500830
+           BLOCK CONTAINS 100 CHARACTERS.                               00500930
+       01  EXTRACT-AREA    PIC X(100).                                  00501030
+                                                                        00501130
+      **************************************************************    00501230
+      * "AT RISK" EXCEPTION REPORT - LISTS ONLY THE CUSTOMERS WHOSE *   00501330
+      * YTD SALES DECLINE IS WORSE THAN THE CONFIGURED THRESHOLD,   *   00501430
+      * GROUPED BY BRANCH/SALESREP THE SAME WAY AS THE MAIN REPORT  *   00501530
+      **************************************************************    00501630
+       FD  ATRISK5000                                                   00501730
+           RECORDING MODE IS F                                          00501830
+           LABEL RECORDS ARE STANDARD                                   00501930
+           RECORD CONTAINS 130 CHARACTERS                               00502030
+           BLOCK CONTAINS 130 CHARACTERS.                               00502130
+       01  ATRISK-PRINT-AREA   PIC X(130).                              00502230
+                                                                        00502330
        WORKING-STORAGE SECTION.                                         00510000
                                                                         00520000
       *------------------------------------------------------------*    00530000
@@ -65,6 +126,32 @@
                88  CUSTMAST-EOF                 VALUE "Y".              00650007
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00660000
                88  FIRST-RECORD                 VALUE "Y".              00670007
+           05  BRANCH-LABEL-SHOWN-SWITCH PIC X VALUE "N".               00670008
+               88  BRANCH-LABEL-SHOWN           VALUE "Y".              00670009
+           05  SALESREP-LABEL-SHOWN-SWITCH PIC X VALUE "N".             00670010
+               88  SALESREP-LABEL-SHOWN         VALUE "Y".              00670011
+           05  SEQUENCE-ERROR-SWITCH   PIC X    VALUE "N".              00670030
+               88  SEQUENCE-ERROR               VALUE "Y".              00670130
+           05  BRANCHMAST-EOF-SWITCH   PIC X    VALUE "N".              00670230
+               88  BRANCHMAST-EOF               VALUE "Y".              00670330
+           05  SALESREPMAST-EOF-SWITCH PIC X    VALUE "N".              00670430
+               88  SALESREPMAST-EOF             VALUE "Y".              00670530
+           05  BRANCH-FOUND-SWITCH     PIC X    VALUE "N".              00670630
+               88  BRANCH-FOUND                 VALUE "Y".              00670730
+           05  SALESREP-FOUND-SWITCH   PIC X    VALUE "N".              00670830
+               88  SALESREP-FOUND               VALUE "Y".              00670930
+           05  AT-RISK-IN-SALESREP-SWITCH PIC X VALUE "N".              00670970
+               88  AT-RISK-IN-SALESREP          VALUE "Y".              00670980
+           05  AT-RISK-IN-BRANCH-SWITCH PIC X   VALUE "N".              00670990
+               88  AT-RISK-IN-BRANCH            VALUE "Y".              00671000
+           05  REGION-LOOKUP-FOUND-SWITCH PIC X VALUE "N".              00671030
+               88  REGION-LOOKUP-FOUND          VALUE "Y".              00671040
+           05  REGION-TABLE-FOUND-SWITCH PIC X  VALUE "N".              00671041
+               88  REGION-TABLE-FOUND           VALUE "Y".              00671042
+           05  SUPPRESS-ZERO-SWITCH    PIC X    VALUE "N".              00671050
+               88  SUPPRESS-ZERO-ACTIVITY       VALUE "Y".              00671060
+           05  TABLE-OVERFLOW-SWITCH   PIC X    VALUE "N".              00671070
+               88  TABLE-OVERFLOW               VALUE "Y".              00671080
                                                                         00680000
       **************************************************************    00690000
       * SWITCH FOR END OF FILE                                     *    00700000
@@ -72,7 +159,58 @@
        01  CONTROL-FIELDS.                                              00720000
            05  OLD-BRANCH-NUMBER       PIC 99.                          00730000
            05  OLD-SALESREP-NUMBER     PIC 99.                          00740005
+           05  BRANCH-REGION-CODE      PIC 9(1).                        00740010
+           05  BRANCH-REGION-NAME      PIC X(20).                       00740020
+           05  REGION-LOOKUP-BRANCH-NUMBER PIC 99.                      00740030
+           05  REGION-LOOKUP-REGION-CODE   PIC 9(1).                    00740040
+           05  REGION-LOOKUP-REGION-NAME   PIC X(20).                   00740050
                                                                         00750000
+      **************************************************************    00751030
+      * IN-MEMORY COPIES OF BRANCHMAST AND SALESREPMAST, LOADED AT  *   00751130
+      * STARTUP SO WE CAN LOOK UP A NAME FOR EVERY BRANCH/SALESREP  *   00751230
+      * TOTAL LINE WITHOUT RE-READING THE REFERENCE FILES           *   00751330
+      **************************************************************    00751430
+       01  BRANCH-TABLE.                                                00751530
+           05  BRANCH-TABLE-COUNT      PIC S9(3)  VALUE ZERO.           00751630
+           05  BRANCH-TABLE-ENTRY OCCURS 50 TIMES                       00751730
+                   INDEXED BY BT-INDEX.                                 00751830
+               10  BT-BRANCH-NUMBER    PIC 9(2).                        00751930
+               10  BT-BRANCH-NAME      PIC X(20).                       00752030
+               10  BT-REGION-CODE      PIC 9(1).                        00752035
+               10  BT-REGION-NAME      PIC X(20).                       00752040
+                                                                        00752130
+       01  SALESREP-TABLE.                                              00752230
+           05  SALESREP-TABLE-COUNT    PIC S9(3)  VALUE ZERO.           00752330
+           05  SALESREP-TABLE-ENTRY OCCURS 500 TIMES                    00752430
+                   INDEXED BY ST-INDEX.                                 00752530
+               10  ST-BRANCH-NUMBER    PIC 9(2).                        00752630
+               10  ST-SALESREP-NUMBER  PIC 9(2).                        00752730
+               10  ST-SALESREP-NAME    PIC X(20).                       00752830
+                                                                        00752930
+      **************************************************************    00753010
+      * HOLDS ONE ACCUMULATOR PER REGION CODE (0-9), FED FROM EVERY  *  00753020
+      * BRANCH AS IT CLOSES IN 240-PRINT-BRANCH-LINE REGARDLESS OF   *  00753030
+      * WHAT ORDER BRANCHES FOR THE SAME REGION ARRIVE IN - UNLIKE   *  00753040
+      * BRANCH-TABLE/SALESREP-TABLE THIS ISN'T LOADED UP FRONT, IT'S *  00753050
+      * BUILT AS WE GO AND PRINTED ONCE AT THE END OF THE RUN        *  00753060
+      **************************************************************    00753070
+       01  REGION-TABLE.                                                00753080
+           05  REGION-TABLE-COUNT      PIC S9(2)  VALUE ZERO.           00753090
+           05  REGION-TABLE-ENTRY OCCURS 10 TIMES                       00753100
+                   INDEXED BY RGT-INDEX.                                00753110
+               10  RGT-REGION-CODE     PIC 9(1).                        00753120
+               10  RGT-REGION-NAME     PIC X(20).                       00753130
+               10  RGT-THIS-YTD          PIC S9(7)V99  VALUE ZERO.      00753140
+               10  RGT-LAST-YTD          PIC S9(7)V99  VALUE ZERO.      00753150
+               10  RGT-TWO-YEARS-AGO     PIC S9(7)V99  VALUE ZERO.      00753160
+               10  RGT-CUSTOMER-COUNT    PIC S9(5)     VALUE ZERO.      00753170
+               10  RGT-AT-RISK-THIS-YTD  PIC S9(7)V99  VALUE ZERO.      00753180
+               10  RGT-AT-RISK-LAST-YTD  PIC S9(7)V99  VALUE ZERO.      00753190
+               10  RGT-AT-RISK-TWO-YEARS-AGO PIC S9(7)V99 VALUE ZERO.   00753200
+               10  RGT-AT-RISK-CUSTOMER-COUNT PIC S9(5)  VALUE ZERO.    00753210
+               10  RGT-HAD-AT-RISK-SWITCH PIC X         VALUE "N".      00753220
+                   88  RGT-HAD-AT-RISK              VALUE "Y".          00753230
+                                                                        00753240
       **************************************************************    00760000
       * STORES INFORMATION RELEVANT TO THE PAGE                    *    00770000
       **************************************************************    00780000
@@ -80,6 +218,8 @@
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00800000
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00810000
            05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00820000
+           05  ATRISK-PAGE-COUNT PIC S9(3) VALUE ZERO.                  00821050
+           05  ATRISK-LINE-COUNT PIC S9(3) VALUE +99.                   00822050
                                                                         00830000
       **************************************************************    00840000
       * STORES TOTAL FIELDS FOR CALCULATING                        *    00850000
@@ -87,11 +227,39 @@
        01  TOTAL-FIELDS.                                                00870000
            05  BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99   VALUE ZERO.      00880008
            05  BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99   VALUE ZERO.      00890008
+           05  BRANCH-TOTAL-TWO-YEARS-AGO PIC S9(6)V99 VALUE ZERO.      00890010
+           05  BRANCH-CUSTOMER-COUNT    PIC S9(5)      VALUE ZERO.      00890020
+           05  BRANCH-ZERO-ACTIVITY-COUNT PIC S9(5)    VALUE ZERO.      00890021
            05  SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.      00900008
            05  SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.      00910008
+           05  SALESREP-TOTAL-TWO-YEARS-AGO PIC S9(6)V99 VALUE ZERO.    00910010
+           05  SALESREP-CUSTOMER-COUNT  PIC S9(5)      VALUE ZERO.      00910020
+           05  SALESREP-ZERO-ACTIVITY-COUNT PIC S9(5)  VALUE ZERO.      00910021
            05  GRAND-TOTAL-THIS-YTD     PIC S9(7)V99   VALUE ZERO.      00920008
            05  GRAND-TOTAL-LAST-YTD     PIC S9(7)V99   VALUE ZERO.      00930008
+           05  GRAND-TOTAL-TWO-YEARS-AGO PIC S9(7)V99  VALUE ZERO.      00930010
+           05  GRAND-CUSTOMER-COUNT     PIC S9(5)      VALUE ZERO.      00930020
+           05  GRAND-ZERO-ACTIVITY-COUNT PIC S9(5)     VALUE ZERO.      00930021
                                                                         00940000
+      **************************************************************    00941050
+      * TOTALS FOR THE AT-RISK EXCEPTION REPORT - ACCUMULATED THE   *   00941150
+      * SAME WAY AS TOTAL-FIELDS ABOVE BUT ONLY FOR CUSTOMERS WHOSE *   00941250
+      * YTD CHANGE PERCENT IS WORSE THAN AT-RISK-THRESHOLD          *   00941350
+      **************************************************************    00941450
+       01  AT-RISK-TOTAL-FIELDS.                                        00941550
+           05  AT-RISK-BRANCH-THIS-YTD   PIC S9(6)V99  VALUE ZERO.      00941650
+           05  AT-RISK-BRANCH-LAST-YTD   PIC S9(6)V99  VALUE ZERO.      00941750
+           05  AT-RISK-BRANCH-TWO-YEARS-AGO PIC S9(6)V99 VALUE ZERO.    00941760
+           05  AT-RISK-BRANCH-CUSTOMER-COUNT PIC S9(5)  VALUE ZERO.     00941765
+           05  AT-RISK-SALESREP-THIS-YTD PIC S9(6)V99  VALUE ZERO.      00941850
+           05  AT-RISK-SALESREP-LAST-YTD PIC S9(6)V99  VALUE ZERO.      00941950
+           05  AT-RISK-SALESREP-TWO-YEARS-AGO PIC S9(6)V99 VALUE ZERO.  00941960
+           05  AT-RISK-SALESREP-CUSTOMER-COUNT PIC S9(5) VALUE ZERO.    00941962
+           05  AT-RISK-GRAND-THIS-YTD    PIC S9(7)V99  VALUE ZERO.      00942050
+           05  AT-RISK-GRAND-LAST-YTD    PIC S9(7)V99  VALUE ZERO.      00942150
+           05  AT-RISK-GRAND-TWO-YEARS-AGO PIC S9(7)V99 VALUE ZERO.     00942160
+           05  AT-RISK-GRAND-CUSTOMER-COUNT PIC S9(5)   VALUE ZERO.     00942165
+                                                                        00942250
       **************************************************************    00950000
       * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00960000
       * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *    00970000
@@ -109,7 +277,49 @@
       **************************************************************    01090000
        01  CALCULATED-FIELDS.                                           01100000
            05 CHANGE-AMOUNT    PIC S9(5)V99.                            01110000
+                                                                        01110010
+           *> THREE-YEAR SALES FIGURES TO COMPARE WHEN WORKING OUT      01110020
+           *> TREND-RESULT BELOW - 228-CALCULATE-TREND IS GIVEN         01110030
+           *> WHICHEVER LEVEL (CUSTOMER/SALESREP/BRANCH/GRAND) IT'S     01110040
+           *> BEING ASKED TO JUDGE BY HAVING THESE THREE MOVED IN       01110050
+           *> FIRST                                                     01110060
+           05 TREND-TWO-YEARS-AGO PIC S9(7)V99.                         01110070
+           05 TREND-LAST-YTD      PIC S9(7)V99.                         01110080
+           05 TREND-THIS-YTD      PIC S9(7)V99.                         01110090
+                                                                        01110100
+           *> "UP", "DOWN", OR "MIXED" DEPENDING ON WHETHER SALES       01110110
+           *> CLIMBED OR FELL EVERY YEAR ACROSS ALL THREE YEARS ABOVE   01110120
+           05 TREND-RESULT        PIC X(5).                             01110130
+                                                                        01111010
+      **************************************************************    01111110
+      * EDITED COPIES OF THE DOLLAR FIELDS FOR 226-WRITE-EXTRACT-   *   01111210
+      * LINE. THESE USE NO COMMA (UNLIKE CUSTOMER-LINE'S CL- FIELDS)*   01111310
+      * SINCE EXTRACT5000 IS COMMA-DELIMITED AND A THOUSANDS        *   01111410
+      * SEPARATOR WOULD LOOK LIKE AN EXTRA FIELD TO ANYTHING        *   01111510
+      * READING THE EXTRACT                                         *   01111610
+      **************************************************************    01111710
+       01  EXTRACT-FIELDS.                                              01111810
+           05 EXF-SALES-THIS-YTD      PIC ZZZZ9.99-.                    01111910
+           05 EXF-SALES-LAST-YTD      PIC ZZZZ9.99-.                    01112010
+           05 EXF-CHANGE-AMOUNT       PIC ZZZZ9.99-.                    01112110
+           05 EXF-SALES-TWO-YEARS-AGO PIC ZZZZ9.99-.                    01112210
                                                                         01120000
+      **************************************************************    01121050
+      * VALUES PARSED OUT OF THE RUN PARM PASSED IN FROM THE JCL    *   01121150
+      * EXEC STATEMENT (SEE 010-PARSE-RUN-PARM). ANY KEYWORD NOT    *   01121250
+      * PRESENT ON THE PARM KEEPS ITS DEFAULT BELOW                *    01121350
+      **************************************************************    01121450
+       01  RUN-PARM-FIELDS.                                             01121550
+           05  AT-RISK-THRESHOLD    PIC S999V9   VALUE -15.0.           01121650
+           05  ASOF-DATE            PIC 9(8)     VALUE ZERO.            01121655
+           05  PARM-POINTER         PIC S9(3) COMP  VALUE 1.            01121660
+           05  PARM-KEYWORD-COUNT   PIC S9(2)    VALUE ZERO.            01121750
+           05  PARM-KEYWORD-ENTRY OCCURS 10 TIMES                       01121850
+                   INDEXED BY PK-INDEX.                                 01121950
+               10  PK-RAW-PAIR     PIC X(40).                           01122020
+               10  PK-KEY          PIC X(20).                           01122050
+               10  PK-VALUE        PIC X(20).                           01122150
+                                                                        01122350
       *------------------------------------------------------------*    01130000
       *                       OUTPUT FIELDS                        *    01140000
       *============================================================*    01150000
@@ -167,7 +377,11 @@
            05  FILLER      PIC X(20)   VALUE "            SALES   ".    01670000
            05  FILLER      PIC X(20)   VALUE "      SALES         ".    01680000
            05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    01690000
-           05  FILLER      PIC X(44)   VALUE SPACE.                     01700000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     01700010
+           05  FILLER      PIC X(10)   VALUE "    SALES ".              01700020
+           05  FILLER      PIC X(2)    VALUE SPACE.                     01700030
+           05  FILLER      PIC X(5)    VALUE SPACE.                     01700040
+           05  FILLER      PIC X(20)   VALUE SPACE.                     01700000
                                                                         01710000
       **************************************************************    01720000
       * STORES THE FIFTH HEADER LINE INFORMATION                   *    01730000
@@ -181,7 +395,11 @@
            05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    01810000
            05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    01820000
            05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    01830000
-           05  FILLER      PIC X(44)   VALUE SPACE.                     01840000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     01840010
+           05  FILLER      PIC X(10)   VALUE "2 YRS AGO ".              01840020
+           05  FILLER      PIC X(2)    VALUE SPACE.                     01840030
+           05  FILLER      PIC X(5)    VALUE "TREND".                   01840040
+           05  FILLER      PIC X(20)   VALUE " CNT  AVG SALE      ".    01840000
                                                                         01850000
       **************************************************************    01860000
       * STORES THE SIXTH HEADER LINE WHICH IS USED FOR SPACING     *    01870000
@@ -189,6 +407,23 @@
        01  HEADING-LINE-6.                                              01890000
            05  FILLER      PIC X(130)  VALUE SPACES.                    01900000
                                                                         01910000
+      **************************************************************    01910130
+      * STORES A FLAGGED EXCEPTION LINE WRITTEN WHEN CUSTMAST       *   01910230
+      * ARRIVES OUT OF BRANCH/SALESREP SEQUENCE - THE RUN ABORTS    *   01910330
+      * IMMEDIATELY AFTER THIS LINE IS WRITTEN                     *    01910430
+      **************************************************************    01910530
+       01  EXCEPTION-LINE.                                              01910630
+           05  FILLER              PIC X(2)   VALUE SPACE.              01910730
+           05  FILLER              PIC X(46)  VALUE                     01910830
+               "*** CUSTMAST OUT OF SEQUENCE - RUN ABORTED ***".        01910930
+           05  FILLER              PIC X(8)   VALUE " BRANCH=".         01911030
+           05  EL-BRANCH-NUMBER    PIC 9(2).                            01911130
+           05  FILLER              PIC X(10)  VALUE " SALESREP=".       01911230
+           05  EL-SALESREP-NUMBER  PIC 9(2).                            01911330
+           05  FILLER              PIC X(10)  VALUE " CUSTOMER=".       01911430
+           05  EL-CUSTOMER-NUMBER  PIC 9(5).                            01911530
+           05  FILLER              PIC X(45)  VALUE SPACE.              01911630
+                                                                        01911730
       **************************************************************    01920000
       * STORES INFORMATION ABOUT CURRENT CUSTOMER                  *    01930000
       * HOLDS THE BRANCH NUMBER, SALES REP NUMBER, CUSTOMER NUMBER,*    01940000
@@ -213,7 +448,11 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      02130000
            05  FILLER              PIC X(3)     VALUE SPACE.            02140000
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.                          02150000
-           05  FILLER              PIC X(47)    VALUE SPACE.            02160000
+           05  FILLER              PIC X(3)     VALUE SPACE.            02150010
+           05  CL-SALES-TWO-YEARS-AGO PIC ZZ,ZZ9.99-.                   02150020
+           05  FILLER              PIC X(2)     VALUE SPACE.            02150030
+           05  CL-TREND-INDICATOR  PIC X(5).                            02150040
+           05  FILLER              PIC X(20)    VALUE SPACE.            02160000
                                                                         02170000
       **************************************************************    02180000
       * STORES THE BRANCH TOTAL LINE                               *    02190000
@@ -222,7 +461,11 @@
       * USED FOR OUTPUTTING                                        *    02220000
       **************************************************************    02230000
        01  BRANCH-TOTAL-LINE.                                           02240000
-           05  FILLER              PIC X(28)    VALUE SPACE.            02250024
+           05  FILLER              PIC X(2)     VALUE SPACE.            02250240
+           05  BTL-BRANCH-NUMBER   PIC 9(2).                            02250340
+           05  FILLER              PIC X(2)     VALUE SPACE.            02250440
+           05  BTL-BRANCH-NAME     PIC X(20).                           02250540
+           05  FILLER              PIC X(2)     VALUE SPACE.            02250640
            05  FILLER              PIC X(14)    VALUE "BRANCH TOTAL".   02260000
            05  BTL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     02270000
            05  FILLER              PIC X(3)     VALUE SPACE.            02280000
@@ -231,8 +474,48 @@
            05  BTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     02310000
            05  FILLER              PIC X(3)     VALUE SPACE.            02320000
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02330000
-           05  FILLER              PIC X(48)    VALUE " **".            02340005
+           05  FILLER              PIC X(3)     VALUE " **".            02340005
+           05  FILLER              PIC X(2)     VALUE SPACE.            02340015
+           05  BTL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.                 02340025
+           05  FILLER              PIC X(2)     VALUE SPACE.            02340035
+           05  BTL-TREND-INDICATOR PIC X(5).                            02340045
+           05  FILLER              PIC X(1)     VALUE SPACE.            02340050
+           05  BTL-CUSTOMER-COUNT  PIC ZZZ9.                            02340051
+           05  FILLER              PIC X(1)     VALUE SPACE.            02340052
+           05  BTL-AVERAGE-SALE    PIC Z,ZZ9.99-.                       02340053
+           05  FILLER              PIC X(2)     VALUE SPACE.            02340055
                                                                         02350000
+      **************************************************************    02351005
+      * STORES THE REGION TOTAL LINE - PRINTED ONCE FOR EVERY       *   02352005
+      * REGION, AFTER THE LAST BRANCH IN THAT REGION, ROLLING UP    *   02353005
+      * EVERY BRANCH TOTAL WE SAW FOR THE REGION                    *   02354005
+      **************************************************************    02355005
+       01  REGION-TOTAL-LINE.                                           02356005
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356015
+           05  RTL-REGION-CODE     PIC 9(1).                            02356025
+           05  FILLER              PIC X(1)     VALUE SPACE.            02356035
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356045
+           05  RTL-REGION-NAME     PIC X(20).                           02356055
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356065
+           05  FILLER              PIC X(14)    VALUE "REGION TOTAL".   02356075
+           05  RTL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     02356085
+           05  FILLER              PIC X(3)     VALUE SPACE.            02356095
+           05  RTL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.                     02356105
+           05  FILLER              PIC X(3)     VALUE SPACE.            02356115
+           05  RTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     02356125
+           05  FILLER              PIC X(3)     VALUE SPACE.            02356135
+           05  RTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02356145
+           05  FILLER              PIC X(3)     VALUE " RG".            02356155
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356165
+           05  RTL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.                 02356175
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356185
+           05  RTL-TREND-INDICATOR PIC X(5).                            02356195
+           05  FILLER              PIC X(1)     VALUE SPACE.            02356196
+           05  RTL-CUSTOMER-COUNT  PIC ZZZ9.                            02356197
+           05  FILLER              PIC X(1)     VALUE SPACE.            02356198
+           05  RTL-AVERAGE-SALE    PIC Z,ZZ9.99-.                       02356199
+           05  FILLER              PIC X(2)     VALUE SPACE.            02356205
+                                                                        02356215
       **************************************************************    02360005
       * STORES THE SALES REP TOTAL LINE                            *    02370005
       * HOLDS THE TOTALS FOR THIS AND LAST YEAR-TO-DATE IN SALES   *    02380005
@@ -240,7 +523,11 @@
       * USED FOR OUTPUTTING                                        *    02400005
       **************************************************************    02410005
        01  SALESREP-TOTAL-LINE.                                         02420011
-           05  FILLER              PIC X(28)    VALUE SPACE.            02430024
+           05  FILLER              PIC X(2)     VALUE SPACE.            02430240
+           05  STL-SALESREP-NUMBER PIC 9(2).                            02430340
+           05  FILLER              PIC X(2)     VALUE SPACE.            02430440
+           05  STL-SALESREP-NAME   PIC X(20).                           02430540
+           05  FILLER              PIC X(2)     VALUE SPACE.            02430640
            05  FILLER              PIC X(14)    VALUE "SALESREP TOTAL". 02440005
            05  STL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     02450009
            05  FILLER              PIC X(3)     VALUE SPACE.            02460005
@@ -249,7 +536,16 @@
            05  STL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     02490009
            05  FILLER              PIC X(3)     VALUE SPACE.            02500005
            05  STL-CHANGE-PERCENT  PIC ZZ9.9-.                          02510009
-           05  FILLER              PIC X(48)    VALUE " *".             02520005
+           05  FILLER              PIC X(3)     VALUE " *".             02520005
+           05  FILLER              PIC X(2)     VALUE SPACE.            02520015
+           05  STL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.                 02520025
+           05  FILLER              PIC X(2)     VALUE SPACE.            02520035
+           05  STL-TREND-INDICATOR PIC X(5).                            02520045
+           05  FILLER              PIC X(1)     VALUE SPACE.            02520046
+           05  STL-CUSTOMER-COUNT  PIC ZZZ9.                            02520047
+           05  FILLER              PIC X(1)     VALUE SPACE.            02520048
+           05  STL-AVERAGE-SALE    PIC Z,ZZ9.99-.                       02520049
+           05  FILLER              PIC X(2)     VALUE SPACE.            02520055
       **************************************************************    02530000
       * STORES THE SECOND GRAND TOTAL LINE                         *    02540000
       * HOLDS THE TOTAL SALES FOR THIS AND LAST YEAR-TO-DATE,      *    02550000
@@ -266,9 +562,111 @@
            05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   02660000
            05  FILLER              PIC X(3)     VALUE SPACE.            02670000
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02680000
-           05  FILLER              PIC X(43)    VALUE " ***".           02690005
+           05  FILLER              PIC X(4)     VALUE " ***".           02690005
+           05  FILLER              PIC X(1)     VALUE SPACE.            02690015
+           05  GTL-SALES-TWO-YEARS-AGO PIC Z,ZZZ,ZZ9.99-.               02690025
+           05  FILLER              PIC X(2)     VALUE SPACE.            02690035
+           05  GTL-TREND-INDICATOR PIC X(5).                            02690045
+           05  FILLER              PIC X(1)     VALUE SPACE.            02690046
+           05  GTL-CUSTOMER-COUNT  PIC ZZZ9.                            02690047
+           05  FILLER              PIC X(1)     VALUE SPACE.            02690048
+           05  GTL-AVERAGE-SALE    PIC Z,ZZ9.99-.                       02690055
                                                                         02700000
-       PROCEDURE DIVISION.                                              02710000
+      **************************************************************    02690060
+      * PRINTED UNDERNEATH A SALESREP, BRANCH, OR GRAND TOTAL LINE  *   02690070
+      * WHEN SUPPRESSZERO IS ON AND THAT GROUP HAD ONE OR MORE      *   02690080
+      * ZERO-ACTIVITY CUSTOMERS LEFT OFF THE PRINTED REPORT         *   02690090
+      **************************************************************    02690100
+       01  ZERO-ACTIVITY-LINE.                                          02690110
+           05  FILLER              PIC X(4)     VALUE SPACE.            02690120
+           05  FILLER              PIC X(49)    VALUE                   02690130
+               "ZERO-ACTIVITY CUSTOMERS EXCLUDED FROM THIS TOTAL:".     02690140
+           05  FILLER              PIC X(1)     VALUE SPACE.            02690150
+           05  ZAL-COUNT           PIC ZZZ9.                            02690160
+           05  FILLER              PIC X(72)    VALUE SPACE.            02690170
+                                                                        02700000
+      **************************************************************    02700150
+      * HEADER LINES FOR THE AT-RISK EXCEPTION REPORT - SAME IDEA   *   02700250
+      * AS HEADING-LINE-1 THRU -6 ABOVE BUT TITLED FOR THE AT-RISK  *   02700350
+      * LISTING SO IT ISN'T MISTAKEN FOR THE MAIN YTD REPORT        *   02700450
+      **************************************************************    02700550
+       01  ATRISK-HEADING-LINE-1.                                       02700650
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             02700750
+           05  ARH1-MONTH      PIC 9(2).                                02700850
+           05  FILLER          PIC X(1)    VALUE "/".                   02700950
+           05  ARH1-DAY        PIC 9(2).                                02701050
+           05  FILLER          PIC X(1)    VALUE "/".                   02701150
+           05  ARH1-YEAR       PIC 9(4).                                02701250
+           05  FILLER          PIC X(16)   VALUE SPACE.                 02701350
+           05  FILLER          PIC X(30)   VALUE                        02701450
+               "CUSTOMERS AT-RISK EXCEPTION R".                         02701550
+           05  FILLER          PIC X(5)    VALUE "EPORT".               02701650
+           05  FILLER          PIC X(15)   VALUE SPACE.                 02701750
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            02701850
+           05  ARH1-PAGE-NUMBER PIC ZZZ9.                               02701950
+           05  FILLER          PIC X(34)   VALUE SPACE.                 02702050
+                                                                        02702150
+       01  ATRISK-HEADING-LINE-2.                                       02702250
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".             02702350
+           05  ARH2-HOURS      PIC 9(2).                                02702450
+           05  FILLER          PIC X(1)    VALUE ":".                   02702550
+           05  ARH2-MINUTES    PIC 9(2).                                02702650
+           05  FILLER          PIC X(14)   VALUE SPACE.                 02702750
+           05  FILLER          PIC X(23)   VALUE                        02702850
+               "THRESHOLD (PCT CHANGE)".                                02702950
+           05  ARH2-THRESHOLD  PIC ZZ9.9-.                              02703050
+           05  FILLER          PIC X(28)   VALUE SPACE.                 02703150
+           05  FILLER          PIC X(10)   VALUE "RPT5000".             02703250
+           05  FILLER          PIC X(39)   VALUE SPACE.                 02703350
+                                                                        02703450
+       01  ATRISK-HEADING-LINE-3.                                       02703550
+           05 FILLER               PIC X(130)   VALUE SPACE.            02703650
+                                                                        02703750
+       01  ATRISK-HEADING-LINE-4.                                       02703850
+           05  FILLER      PIC X(7)    VALUE "BRANCH ".                 02703950
+           05  FILLER      PIC X(6)    VALUE "SALES ".                  02704050
+           05  FILLER      PIC X(20)   VALUE "CUST                ".    02704150
+           05  FILLER      PIC X(20)   VALUE "            SALES   ".    02704250
+           05  FILLER      PIC X(20)   VALUE "      SALES         ".    02704350
+           05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    02704450
+           05  FILLER      PIC X(3)    VALUE SPACE.                     02704460
+           05  FILLER      PIC X(10)   VALUE "    SALES ".              02704470
+           05  FILLER      PIC X(2)    VALUE SPACE.                     02704480
+           05  FILLER      PIC X(5)    VALUE SPACE.                     02704490
+           05  FILLER      PIC X(20)   VALUE SPACE.                     02704550
+                                                                        02704650
+       01  ATRISK-HEADING-LINE-5.                                       02704750
+           05  FILLER      PIC X(8)    VALUE " NUM    ".                02704850
+           05  FILLER      PIC X(5)    VALUE "REP  ".                   02704950
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    02705050
+           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    02705150
+           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    02705250
+           05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    02705350
+           05  FILLER      PIC X(3)    VALUE SPACE.                     02705360
+           05  FILLER      PIC X(10)   VALUE "2 YRS AGO ".              02705370
+           05  FILLER      PIC X(2)    VALUE SPACE.                     02705380
+           05  FILLER      PIC X(5)    VALUE "TREND".                   02705390
+           05  FILLER      PIC X(20)   VALUE " CNT  AVG SALE      ".    02705450
+                                                                        02705550
+       01  ATRISK-HEADING-LINE-6.                                       02705650
+           05  FILLER      PIC X(130)  VALUE SPACES.                    02705750
+                                                                        02705850
+       LINKAGE SECTION.                                                 02705950
+                                                                        02706050
+      **************************************************************    02706150
+      * RUN PARM PASSED IN FROM THE JCL EXEC STATEMENT'S PARM=      *   02706250
+      * CLAUSE. HOLDS COMMA-SEPARATED KEYWORD=VALUE PAIRS, E.G.     *   02706350
+      * "THRESHOLD=-10.0". A RUN WITH NO PARM CODED LEAVES THIS     *   02706450
+      * FIELD SPACE-FILLED AND EVERY KEYWORD DEFAULTS AS NORMAL.    *   02706550
+      * PARM-LENGTH IS THE 2-BYTE BINARY HALFWORD MVS PLACES AHEAD  *   02706560
+      * OF THE PARM TEXT ITSELF - PARM-DATA MUST NEVER BE SCANNED   *   02706570
+      * PAST PARM-LENGTH BYTES                                      *   02706580
+      **************************************************************    02706650
+       01  RUN-PARM-AREA.                                               02706750
+           05  PARM-LENGTH         PIC S9(4) COMP.                      02706760
+           05  PARM-DATA           PIC X(80).                           02706770
+                                                                        02706850
+       PROCEDURE DIVISION USING RUN-PARM-AREA.                          02710000
                                                                         02720000
       **************************************************************    02730000
       * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *    02740000
@@ -277,24 +675,132 @@
        000-PREPARE-SALES-REPORT.                                        02770000
                                                                         02780000
            OPEN INPUT  CUSTMAST                                         02790000
-                OUTPUT ORPT5000.                                        02800001
+                       BRANCHMAST                                       02795040
+                       SALESREPMAST                                     02796040
+                OUTPUT ORPT5000                                         02800001
+                       EXTRACT5000                                      02800030
+                       ATRISK5000.                                      02800050
                                                                         02810000
+           *> PICK APART THE RUN PARM FROM THE JCL (IF ANY WAS GIVEN)   02810050
+           *> SO 220-PRINT-CUSTOMER-LINE KNOWS WHAT THRESHOLD TO USE    02810060
+           PERFORM 010-PARSE-RUN-PARM.                                  02810070
+                                                                        02810080
            *> GRABS THE DATE AND TIME INFORMATION FOR                   02820000
            *> THE HEADER LINES                                          02830000
            PERFORM 100-FORMAT-REPORT-HEADING.                           02840000
                                                                         02850000
-           *> GRAB AND PRINT CUSTOMER SALES TO THE OUPUT FILE UNTIL     02860000
-           *> THE END OF THE INPUT FILE                                 02870000
-           PERFORM 200-PREPARE-SALES-LINES                              02880000
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         02890000
+           *> LOAD THE BRANCH AND SALESREP NAMES INTO MEMORY SO         02850140
+           *> 240-PRINT-BRANCH-LINE AND 250-PRINT-SALESREP-LINE CAN     02850240
+           *> LOOK THEM UP WITHOUT RE-READING THE REFERENCE FILES       02850340
+           PERFORM 105-LOAD-BRANCH-TABLE.                               02850440
+           PERFORM 108-LOAD-SALESREP-TABLE.                             02850540
+                                                                        02850640
+           *> IF EITHER REFERENCE FILE OVERRAN ITS TABLE THE RUN IS     02850641
+           *> ALREADY ABORTED (SEE 107/110-STORE-*-TABLE-ENTRY) - DON'T 02850642
+           *> EVEN START READING CUSTMAST AGAINST AN INCOMPLETE TABLE   02850643
+           IF NOT TABLE-OVERFLOW                                        02850644
+               *> GRAB AND PRINT CUSTOMER SALES TO THE OUPUT FILE UNTIL 02860000
+               *> THE END OF THE INPUT FILE OR A SEQUENCE EXCEPTION     02870030
+               PERFORM 200-PREPARE-SALES-LINES                          02880000
+                   UNTIL CUSTMAST-EOF-SWITCH = "Y"                      02890000
+                      OR SEQUENCE-ERROR                                 02890130
+           END-IF.                                                      02890140
                                                                         02900000
-           *> OUTPUT THE GRAND TOTALS TO THE OUTPUT FILE                02910000
-           PERFORM 300-PRINT-GRAND-TOTALS.                              02920000
+           *> IF CUSTMAST ARRIVED OUT OF SEQUENCE OR A REFERENCE TABLE  02900230
+           *> OVERFLOWED THE EXCEPTION HAS ALREADY BEEN WRITTEN - SKIP  02900330
+           *> THE GRAND TOTALS SINCE THEY WOULD BE BUILT FROM           02900430
+           *> INCOMPLETE DATA AND FLAG THE RUN AS FAILED FOR THE        02900530
+           *> SCHEDULER                                                 02900531
+           IF SEQUENCE-ERROR                                            02900630
+               DISPLAY "RPT5000 - RUN ABORTED - CUSTMAST OUT OF SEQ"    02900730
+               MOVE 16 TO RETURN-CODE                                   02900830
+           ELSE IF TABLE-OVERFLOW                                       02900930
+               MOVE 16 TO RETURN-CODE                                   02900931
+           ELSE                                                         02900940
+               *> PRINT EVERY REGION'S TOTAL LINE NOW THAT EVERY        02910030
+               *> BRANCH HAS BEEN ROLLED INTO THE REGION-TABLE          02910040
+               PERFORM 320-PRINT-ALL-REGION-LINES                       02910050
+               *> OUTPUT THE GRAND TOTALS TO THE OUTPUT FILE            02910000
+               PERFORM 300-PRINT-GRAND-TOTALS                           02920000
+               *> AND TO THE AT-RISK EXCEPTION REPORT                   02920030
+               PERFORM 310-PRINT-ATRISK-GRAND-TOTALS                    02920040
+           END-IF                                                       02920120
+           END-IF.                                                      02920130
                                                                         02930000
            CLOSE CUSTMAST                                               02940000
-                 ORPT5000.                                              02950001
+                 BRANCHMAST                                             02945040
+                 SALESREPMAST                                           02946040
+                 ORPT5000                                               02950001
+                 EXTRACT5000                                            02950030
+                 ATRISK5000.                                            02950050
            STOP RUN.                                                    02960000
                                                                         02970000
+      **************************************************************    02970110
+      * BREAKS THE RUN PARM FROM THE JCL EXEC STATEMENT'S PARM=     *   02970210
+      * CLAUSE INTO KEYWORD=VALUE PAIRS AND APPLIES THE ONES WE     *   02970310
+      * RECOGNIZE. A RUN WITH NO PARM CODED LEAVES ALL THE          *   02970410
+      * RUN-PARM-FIELDS AT THEIR DEFAULT VALUE                      *   02970510
+      **************************************************************    02970610
+       010-PARSE-RUN-PARM.                                              02970710
+                                                                        02970810
+           IF PARM-LENGTH > ZERO                                        02970910
+               MOVE 1 TO PARM-POINTER                                   02971010
+               PERFORM 011-EXTRACT-PARM-SEGMENT                         02971110
+                   UNTIL PARM-POINTER > PARM-LENGTH                     02971210
+                      OR PARM-KEYWORD-COUNT >= 10                       02971310
+               PERFORM 012-APPLY-PARM-KEYWORDS                          02971410
+                   VARYING PK-INDEX FROM 1 BY 1                         02971510
+                   UNTIL PK-INDEX > PARM-KEYWORD-COUNT                  02971610
+           END-IF.                                                      02971710
+                                                                        02971810
+      **************************************************************    02971910
+      * PEELS ONE "KEYWORD=VALUE" SEGMENT OFF THE RUN PARM AND      *   02972010
+      * STORES IT AS THE NEXT PARM-KEYWORD-ENTRY                    *   02972110
+      **************************************************************    02972210
+       011-EXTRACT-PARM-SEGMENT.                                        02972310
+                                                                        02972410
+           ADD 1 TO PARM-KEYWORD-COUNT.                                 02972510
+           SET PK-INDEX TO PARM-KEYWORD-COUNT.                          02972610
+           MOVE SPACES TO PK-RAW-PAIR(PK-INDEX).                        02972710
+           UNSTRING PARM-DATA(1:PARM-LENGTH) DELIMITED BY ","           02972810
+               INTO PK-RAW-PAIR(PK-INDEX)                               02972910
+               WITH POINTER PARM-POINTER                                02973010
+           END-UNSTRING.                                                02973110
+           PERFORM 013-SPLIT-PARM-PAIR.                                 02973210
+                                                                        02973310
+      **************************************************************    02973410
+      * SPLITS A "KEYWORD=VALUE" SEGMENT INTO ITS KEY AND VALUE      *  02973510
+      **************************************************************    02973610
+       013-SPLIT-PARM-PAIR.                                             02973710
+                                                                        02973810
+           UNSTRING PK-RAW-PAIR(PK-INDEX) DELIMITED BY "="              02973910
+               INTO PK-KEY(PK-INDEX) PK-VALUE(PK-INDEX)                 02974010
+           END-UNSTRING.                                                02974110
+                                                                        02974210
+      **************************************************************    02974310
+      * APPLIES ONE RECOGNIZED PARM KEYWORD TO ITS RUN-PARM-FIELDS  *   02974410
+      * ITEM. UNRECOGNIZED KEYWORDS ARE IGNORED. A VALUE THAT FAILS *   02974420
+      * ITS KEYWORD'S VALIDITY CHECK IS ALSO IGNORED, LEAVING THAT  *   02974430
+      * FIELD AT WHATEVER IT WAS ALREADY SET TO                     *   02974440
+      **************************************************************    02974610
+       012-APPLY-PARM-KEYWORDS.                                         02974710
+                                                                        02974810
+           EVALUATE PK-KEY(PK-INDEX)                                    02974910
+               WHEN "THRESHOLD"                                         02975010
+                   IF FUNCTION TEST-NUMVAL(PK-VALUE(PK-INDEX)) = ZERO   02975015
+                       COMPUTE AT-RISK-THRESHOLD =                      02975110
+                           FUNCTION NUMVAL(PK-VALUE(PK-INDEX))          02975210
+                   END-IF                                               02975215
+               WHEN "ASOF"                                              02975220
+                   IF PK-VALUE(PK-INDEX)(1:8) IS NUMERIC                02975225
+                       MOVE PK-VALUE(PK-INDEX)(1:8) TO ASOF-DATE        02975230
+                   END-IF                                               02975235
+               WHEN "SUPPRESSZERO"                                      02975240
+                   MOVE PK-VALUE(PK-INDEX)(1:1) TO SUPPRESS-ZERO-SWITCH 02975250
+               WHEN OTHER                                               02975310
+                   CONTINUE                                             02975410
+           END-EVALUATE.                                                02975510
+                                                                        02975610
       **************************************************************    02980000
       * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *    02990000
       * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *    03000000
@@ -303,6 +809,15 @@
                                                                         03030000
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         03040000
                                                                         03050000
+           *> IF THE RUN PARM GAVE US AN ASOF DATE SHOW THAT ON THE     03051000
+           *> HEADING INSTEAD OF TODAY - THE RUN TIME STILL REFLECTS    03052000
+           *> WHEN THE JOB ACTUALLY RAN                                 03053000
+           IF ASOF-DATE NOT = ZERO                                      03054000
+               MOVE ASOF-DATE(1:4) TO CD-YEAR                           03055000
+               MOVE ASOF-DATE(5:2) TO CD-MONTH                          03056000
+               MOVE ASOF-DATE(7:2) TO CD-DAY                            03057000
+           END-IF.                                                      03058000
+                                                                        03050000
            *> MOVE THE RESULT OF THE DATE-TIME FUNCTION TO THE          03060000
            *> DIFFERENT HEADER LINE FIELDS ASSOCIATED WITH THEM         03070000
            *> SO WE CAN INCLUDE THE DATE IN THE OUTPUT HEADER           03080000
@@ -312,6 +827,88 @@
            MOVE CD-HOURS   TO HL2-HOURS.                                03120000
            MOVE CD-MINUTES TO HL2-MINUTES.                              03130000
                                                                         03140000
+      **************************************************************    03140130
+      * READS EVERY RECORD ON BRANCHMAST INTO THE BRANCH-TABLE      *   03140230
+      * SO THE BRANCH NAME IS AVAILABLE WHEN WE NEED IT             *   03140330
+      **************************************************************    03140430
+       105-LOAD-BRANCH-TABLE.                                           03140530
+                                                                        03140630
+           PERFORM 106-READ-BRANCH-RECORD.                              03140730
+           PERFORM 107-STORE-BRANCH-TABLE-ENTRY UNTIL BRANCHMAST-EOF.   03140830
+                                                                        03140930
+      **************************************************************    03141030
+      * READS A LINE OF THE BRANCH REFERENCE FILE AND IF ITS THE    *   03141130
+      * LAST ONE UPDATES THE BRANCHMAST-EOF-SWITCH                  *   03141230
+      **************************************************************    03141330
+       106-READ-BRANCH-RECORD.                                          03141430
+                                                                        03141530
+           READ BRANCHMAST                                              03141630
+               AT END                                                   03141730
+                   MOVE "Y" TO BRANCHMAST-EOF-SWITCH.                   03141830
+                                                                        03141930
+      **************************************************************    03142030
+      * ADDS THE BRANCH WE JUST READ TO THE BRANCH-TABLE THEN READS *   03142130
+      * THE NEXT ONE                                                *   03142230
+      **************************************************************    03142330
+       107-STORE-BRANCH-TABLE-ENTRY.                                    03142430
+                                                                        03142530
+           *> BRANCH-TABLE ONLY HOLDS 50 ENTRIES - ABORT RATHER THAN    03142601
+           *> OVERRUN IT IF BRANCHMAST EVER GROWS PAST THAT             03142602
+           IF BRANCH-TABLE-COUNT >= 50                                  03142603
+               DISPLAY "RPT5000 - RUN ABORTED - BRANCH-TABLE FULL"      03142604
+               MOVE "Y" TO TABLE-OVERFLOW-SWITCH                        03142605
+               MOVE "Y" TO BRANCHMAST-EOF-SWITCH                        03142606
+           ELSE                                                         03142607
+               ADD 1 TO BRANCH-TABLE-COUNT                              03142630
+               SET BT-INDEX TO BRANCH-TABLE-COUNT                       03142730
+               MOVE BM-BRANCH-NUMBER TO BT-BRANCH-NUMBER(BT-INDEX)      03142830
+               MOVE BM-BRANCH-NAME   TO BT-BRANCH-NAME(BT-INDEX)        03142930
+               MOVE BM-REGION-CODE   TO BT-REGION-CODE(BT-INDEX)        03142931
+               MOVE BM-REGION-NAME   TO BT-REGION-NAME(BT-INDEX)        03142932
+               PERFORM 106-READ-BRANCH-RECORD                           03143030
+           END-IF.                                                      03143031
+                                                                        03143130
+      **************************************************************    03143230
+      * READS EVERY RECORD ON SALESREPMAST INTO THE SALESREP-TABLE  *   03143330
+      * SO THE SALESREP NAME IS AVAILABLE WHEN WE NEED IT           *   03143430
+      **************************************************************    03143530
+       108-LOAD-SALESREP-TABLE.                                         03143630
+                                                                        03143730
+           PERFORM 109-READ-SALESREP-RECORD.                            03143830
+           PERFORM 110-STORE-SALESREP-TABLE-ENTRY                       03143930
+               UNTIL SALESREPMAST-EOF.                                  03144030
+                                                                        03144130
+      **************************************************************    03144230
+      * READS A LINE OF THE SALESREP REFERENCE FILE AND IF ITS THE  *   03144330
+      * LAST ONE UPDATES THE SALESREPMAST-EOF-SWITCH                *   03144430
+      **************************************************************    03144530
+       109-READ-SALESREP-RECORD.                                        03144630
+                                                                        03144730
+           READ SALESREPMAST                                            03144830
+               AT END                                                   03144930
+                   MOVE "Y" TO SALESREPMAST-EOF-SWITCH.                 03145030
+                                                                        03145130
+      **************************************************************    03145230
+      * ADDS THE SALESREP WE JUST READ TO THE SALESREP-TABLE THEN   *   03145330
+      * READS THE NEXT ONE                                          *   03145430
+      **************************************************************    03145530
+       110-STORE-SALESREP-TABLE-ENTRY.                                  03145630
+                                                                        03145730
+           *> SALESREP-TABLE ONLY HOLDS 500 ENTRIES - ABORT RATHER      03145731
+           *> THAN OVERRUN IT IF SALESREPMAST EVER GROWS PAST THAT      03145732
+           IF SALESREP-TABLE-COUNT >= 500                               03145733
+               DISPLAY "RPT5000 - RUN ABORTED - SALESREP-TABLE FULL"    03145734
+               MOVE "Y" TO TABLE-OVERFLOW-SWITCH                        03145735
+               MOVE "Y" TO SALESREPMAST-EOF-SWITCH                      03145736
+           ELSE                                                         03145737
+               ADD 1 TO SALESREP-TABLE-COUNT                            03145830
+               SET ST-INDEX TO SALESREP-TABLE-COUNT                     03145930
+               MOVE SM-BRANCH-NUMBER   TO ST-BRANCH-NUMBER(ST-INDEX)    03146030
+               MOVE SM-SALESREP-NUMBER TO ST-SALESREP-NUMBER(ST-INDEX)  03146130
+               MOVE SM-SALESREP-NAME   TO ST-SALESREP-NAME(ST-INDEX)    03146230
+               PERFORM 109-READ-SALESREP-RECORD                         03146330
+           END-IF.                                                      03146331
+                                                                        03146430
       **************************************************************    03150000
       * CALLS THE PARAGRAPH TO READ A LINE OF THE CUSTOMER RECORD  *    03160000
       * THEN CALLS THE PARAGRAPH TO PRINT THE LINE IF ITS NOT THE  *    03170000
@@ -322,6 +919,13 @@
            *> GRAB THE NEXT LINE FROM THE CUSTOMER RECORD               03220000
            PERFORM 210-READ-CUSTOMER-RECORD.                            03230000
                                                                         03240000
+           *> CUSTMAST MUST ARRIVE PRESORTED ASCENDING BY BRANCH/       03240130
+           *> SALESREP - CHECK THE NEW RECORD AGAINST THE LAST ONE      03240230
+           *> WE KEPT BEFORE TRUSTING THE CONTROL BREAK LOGIC BELOW     03240330
+           IF NOT CUSTMAST-EOF AND NOT FIRST-RECORD                     03240430
+               PERFORM 205-CHECK-CUSTMAST-SEQUENCE                      03240530
+           END-IF.                                                      03240630
+                                                                        03240730
            *> PERFORMS DUTIES BASED ON THE ENTRY                        03250006
            *>  * IF WE RUN OUT OF DATA PRINT THE SALES AND BRANCH TOTALS03260006
            *>  * IF IT'S THE FIRST RECORD PRINT THE CUSTOMER LINE AND   03270006
@@ -334,28 +938,41 @@
            *>    PRINT SALES LINE THEN THE CURRENT CUSTOMER LINE AFTER  03340006
            *>    UPDATE THE SALES REP NUMBER                            03350006
            *>  * IF NOTHING ELSE JUST PRINT THE CUSTOMER RECORD         03360006
-           EVALUATE TRUE                                                03370006
-               WHEN CUSTMAST-EOF                                        03380006
-                   PERFORM 250-PRINT-SALESREP-LINE                      03390006
-                   PERFORM 240-PRINT-BRANCH-LINE                        03400006
-               WHEN FIRST-RECORD                                        03410006
-                   PERFORM 220-PRINT-CUSTOMER-LINE                      03420006
-                   MOVE "N" TO FIRST-RECORD-SWITCH                      03430006
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       03440006
-                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER           03450006
-               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                03460006
-                   PERFORM 250-PRINT-SALESREP-LINE                      03470006
-                   PERFORM 240-PRINT-BRANCH-LINE                        03480006
-                   PERFORM 220-PRINT-CUSTOMER-LINE                      03490006
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       03500006
-                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER           03510006
-               WHEN NOT (CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER)      03520025
-                   PERFORM 250-PRINT-SALESREP-LINE                      03530006
-                   PERFORM 220-PRINT-CUSTOMER-LINE                      03540006
-                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       03550006
-               WHEN OTHER                                               03560006
-                   PERFORM 220-PRINT-CUSTOMER-LINE                      03570006
-           END-EVALUATE.                                                03580006
+           *>  * IF A SEQUENCE ERROR WAS JUST FLAGGED SKIP PROCESSING   03360106
+           *>    THIS RECORD - THE RUN IS ABORTING                      03360206
+           *> BRANCH-LABEL-SHOWN-SWITCH/SALESREP-LABEL-SHOWN-SWITCH ARE 03360220
+           *> RESET TO "N" HERE, NOT IN 222, SO A SUPPRESSZERO'D FIRST  03360230
+           *> CUSTOMER OF A NEW GROUP DOESN'T COST THE GROUP ITS ONE    03360240
+           *> CHANCE TO PRINT THE BRANCH/SALESREP NUMBER LABEL          03360250
+           IF NOT SEQUENCE-ERROR                                        03360306
+               EVALUATE TRUE                                            03370006
+                   WHEN CUSTMAST-EOF                                    03380006
+                       PERFORM 250-PRINT-SALESREP-LINE                  03390006
+                       PERFORM 240-PRINT-BRANCH-LINE                    03400006
+                   WHEN FIRST-RECORD                                    03410006
+                       MOVE "N" TO BRANCH-LABEL-SHOWN-SWITCH            03411006
+                       MOVE "N" TO SALESREP-LABEL-SHOWN-SWITCH          03412006
+                       PERFORM 220-PRINT-CUSTOMER-LINE                  03420006
+                       MOVE "N" TO FIRST-RECORD-SWITCH                  03430006
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER   03440006
+                       MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER       03450006
+                   WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER            03460006
+                       PERFORM 250-PRINT-SALESREP-LINE                  03470006
+                       PERFORM 240-PRINT-BRANCH-LINE                    03480006
+                       MOVE "N" TO BRANCH-LABEL-SHOWN-SWITCH            03481006
+                       MOVE "N" TO SALESREP-LABEL-SHOWN-SWITCH          03482006
+                       PERFORM 220-PRINT-CUSTOMER-LINE                  03490006
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER   03500006
+                       MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER       03510006
+                   WHEN NOT (CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER)  03520025
+                       PERFORM 250-PRINT-SALESREP-LINE                  03530006
+                       MOVE "N" TO SALESREP-LABEL-SHOWN-SWITCH          03531006
+                       PERFORM 220-PRINT-CUSTOMER-LINE                  03540006
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER   03550006
+                   WHEN OTHER                                           03560006
+                       PERFORM 220-PRINT-CUSTOMER-LINE                  03570006
+               END-EVALUATE                                             03580006
+           END-IF.                                                      03580106
                                                                         03590006
       **************************************************************    03600000
       * READS A LINE OF THE INPUT FILE AND IF ITS THE LAST ONE     *    03610000
@@ -367,35 +984,96 @@
                AT END                                                   03670000
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     03680000
                                                                         03690000
+      **************************************************************    03690130
+      * COMPARES THE NEWLY READ RECORD AGAINST THE BRANCH/SALESREP *    03690230
+      * NUMBERS WE KEPT FROM THE LAST RECORD. CUSTMAST MUST ARRIVE *    03690330
+      * PRESORTED ASCENDING BY BRANCH THEN SALESREP - IF A RECORD  *    03690430
+      * COMES IN LOWER THAN THE LAST ONE THE CONTROL BREAKS IN     *    03690530
+      * 200-PREPARE-SALES-LINES WOULD PRODUCE A WRONG GRAND TOTAL, *    03690630
+      * SO WE FLAG THE EXCEPTION AND ABORT THE RUN INSTEAD         *    03690730
+      **************************************************************    03690830
+       205-CHECK-CUSTMAST-SEQUENCE.                                     03690930
+                                                                        03691030
+           IF CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER                      03691130
+              OR (CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER                  03691230
+              AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER)             03691330
+               PERFORM 206-PRINT-SEQUENCE-EXCEPTION                     03691430
+               MOVE "Y" TO SEQUENCE-ERROR-SWITCH                        03691530
+           END-IF.                                                      03691630
+                                                                        03691730
+      **************************************************************    03691830
+      * WRITES THE FLAGGED EXCEPTION LINE TO THE REPORT AND TO THE *    03691930
+      * CONSOLE SO THE OPERATOR SEES WHY THE RUN STOPPED           *    03692030
+      **************************************************************    03692130
+       206-PRINT-SEQUENCE-EXCEPTION.                                    03692230
+                                                                        03692330
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.                 03692430
+           MOVE CM-SALESREP-NUMBER TO EL-SALESREP-NUMBER.               03692530
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.               03692630
+           MOVE EXCEPTION-LINE      TO PRINT-AREA.                      03692730
+           PERFORM 225-WRITE-REPORT-LINE.                               03692830
+                                                                        03692930
+           DISPLAY "RPT5000 - CUSTMAST OUT OF SEQUENCE - BRANCH="       03693030
+               CM-BRANCH-NUMBER " SALESREP=" CM-SALESREP-NUMBER         03693130
+               " CUSTOMER=" CM-CUSTOMER-NUMBER.                         03693230
+                                                                        03693330
       **************************************************************    03700000
-      * PRINTS THE CURRENT CUSTOMER LINE TO THE OUTPUT FILE        *    03710000
-      * UPDATES THE LINE COUNTER SO IT KNOWS WHEN IT HAS TO        *    03720000
-      * REPRINT THE HEADER LINES FOR A NEW PAGE                    *    03730000
+      * DECIDES WHETHER THE CURRENT CUSTOMER GETS PRINTED OR JUST  *    03710000
+      * COUNTED - SEE 221/222 BELOW                                *    03720000
       **************************************************************    03740000
        220-PRINT-CUSTOMER-LINE.                                         03750000
                                                                         03760000
+           *> IF SUPPRESSZERO IS ON AND THIS CUSTOMER HAS HAD NO SALES  03750010
+           *> ACTIVITY IN ANY OF THE THREE YEARS WE KEEP DON'T PRINT    03750020
+           *> THEIR LINE - JUST COUNT THEM SO NOTHING IS LOST SILENTLY  03750030
+           IF SUPPRESS-ZERO-ACTIVITY                                    03750040
+              AND CM-SALES-THIS-YTD = ZERO                              03750050
+              AND CM-SALES-LAST-YTD = ZERO                              03750060
+              AND CM-SALES-TWO-YEARS-AGO = ZERO                         03750070
+               PERFORM 221-ACCUMULATE-ZERO-ACTIVITY                     03750080
+           ELSE                                                         03750090
+               PERFORM 222-PRINT-ACTIVE-CUSTOMER-LINE                   03750100
+           END-IF.                                                      03750110
+                                                                        03750120
+      **************************************************************    03750130
+      * SUPPRESSZERO MODE - COUNTS A ZERO-ACTIVITY CUSTOMER AGAINST *   03750140
+      * THE CURRENT SALESREP INSTEAD OF PRINTING THEIR LINE         *   03750150
+      **************************************************************    03750160
+       221-ACCUMULATE-ZERO-ACTIVITY.                                    03750170
+                                                                        03750180
+           ADD 1 TO SALESREP-ZERO-ACTIVITY-COUNT.                       03750190
+                                                                        03750200
+      **************************************************************    03750210
+      * PRINTS THE CURRENT CUSTOMER LINE TO THE OUTPUT FILE         *   03750220
+      * UPDATES THE LINE COUNTER SO IT KNOWS WHEN IT HAS TO         *   03750230
+      * REPRINT THE HEADER LINES FOR A NEW PAGE                     *   03750240
+      **************************************************************    03750250
+       222-PRINT-ACTIVE-CUSTOMER-LINE.                                  03750260
+                                                                        03750270
            *> IF INFORMATION WE HAVE PRINTED EXCEEDS THE PAGE LIMIT     03770000
            *> WE REPRINT THE HEADERS FOR THE NEW PAGE                   03780000
            IF LINE-COUNT >= LINES-ON-PAGE                               03790000
                PERFORM 230-PRINT-HEADING-LINES.                         03800000
                                                                         03810000
            *> PERFROMS DUTIES BASED ON THE ENTRY                        03820012
-           *>  * IF IT'S THE FIRST RECORD PRINT THE BRANCH NUMBER       03830012
-           *>    AND THE SALESREP NUMBER                                03840012
-           *>  * IF IT'S A NEW BRANCH PRINT THE BRANCH NUMBER AND       03850025
-           *>    SALES REP NUMBER                                       03860025
-           *>  * IF IT'S A NEW SALES REP PRINT THE SALESREP NUMBER      03870012
-           *>  * OTHERWISE PRINT SPACES IN THOSE LINES FOR PADDING      03880012
+           *>  * IF THE BRANCH LABEL HAS NOT BEEN SHOWN YET FOR THIS    03830012
+           *>    GROUP PRINT THE BRANCH NUMBER AND THE SALESREP NUMBER  03840012
+           *>  * IF THE SALESREP LABEL HAS NOT BEEN SHOWN YET FOR THIS  03850025
+           *>    GROUP PRINT THE SALESREP NUMBER                        03860025
+           *>  * OTHERWISE PRINT SPACES IN THOSE LINES FOR PADDING      03870012
+           *> BRANCH-LABEL-SHOWN-SWITCH/SALESREP-LABEL-SHOWN-SWITCH ARE 03880012
+           *> RESET IN 200, NOT HERE, SO A SUPPRESSZERO'D FIRST         03880112
+           *> CUSTOMER OF A NEW GROUP DOESN'T COST THE GROUP ITS LABEL  03880212
            EVALUATE TRUE                                                03890012
-               WHEN FIRST-RECORD                                        03900012
+               WHEN NOT BRANCH-LABEL-SHOWN                              03900012
                    MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            03910012
                    MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER        03920012
-               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                03930012
-                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            03940012
-                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER        03950026
-               WHEN NOT (CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER)      03960025
+                   MOVE "Y" TO BRANCH-LABEL-SHOWN-SWITCH                03930012
+                   MOVE "Y" TO SALESREP-LABEL-SHOWN-SWITCH              03940012
+               WHEN NOT SALESREP-LABEL-SHOWN                            03950026
+                   MOVE SPACES TO CL-BRANCH-NUMBER                      03960025
                    MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER        03970012
-                   MOVE SPACES TO CL-BRANCH-NUMBER                      03980027
+                   MOVE "Y" TO SALESREP-LABEL-SHOWN-SWITCH              03980027
                WHEN OTHER                                               03990012
                    MOVE SPACES TO CL-BRANCH-NUMBER                      04000012
                    MOVE SPACES TO CL-SALESREP-NUMBER                    04010012
@@ -407,6 +1085,7 @@
            MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                04070000
            MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               04080000
            MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               04090020
+           MOVE CM-SALES-TWO-YEARS-AGO TO CL-SALES-TWO-YEARS-AGO.       04090030
                                                                         04100000
            *> CALCULATE THE DIFFERENCE BETWEEN THIS YEAR'S SALES AND    04110000
            *> AND LAST THEN SAVE THESE RESULT TO CHANGE-AMOUNT AND      04120000
@@ -426,13 +1105,40 @@
                    ON SIZE ERROR                                        04260000
                        MOVE 999.9 TO CL-CHANGE-PERCENT.                 04270000
                                                                         04280000
+           *> WORK OUT WHETHER SALES HAVE BEEN TRENDING UP OR DOWN      04281000
+           *> ACROSS ALL THREE YEARS OF HISTORY WE KEEP                 04282000
+           MOVE CM-SALES-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.          04283000
+           MOVE CM-SALES-LAST-YTD      TO TREND-LAST-YTD.               04284000
+           MOVE CM-SALES-THIS-YTD      TO TREND-THIS-YTD.               04285000
+           PERFORM 228-CALCULATE-TREND.                                 04286000
+           MOVE TREND-RESULT TO CL-TREND-INDICATOR.                     04287000
+                                                                        04288000
            *> PRINT THIS CUSTOMERS INFORMATION TO THE OUTPUT FILE       04290000
            MOVE CUSTOMER-LINE TO PRINT-AREA.                            04300000
            PERFORM 225-WRITE-REPORT-LINE.                               04310000
+                                                                        04310030
+           *> ALSO WRITE THIS CUSTOMER TO THE DELIMITED EXTRACT FILE    04310130
+           PERFORM 226-WRITE-EXTRACT-LINE.                              04310230
                                                                         04320000
            *> ADD THIS CUSTOMERS SALES TO THE SALESREP TOTALS           04330021
            ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.            04340021
            ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.            04350021
+           ADD CM-SALES-TWO-YEARS-AGO TO SALESREP-TOTAL-TWO-YEARS-AGO.  04350025
+           ADD 1 TO SALESREP-CUSTOMER-COUNT.                            04350026
+                                                                        04350120
+           *> IF THIS CUSTOMER'S YTD CHANGE PERCENT IS WORSE THAN THE   04350220
+           *> CONFIGURED AT-RISK-THRESHOLD ALSO COPY THE LINE TO THE    04350320
+           *> AT-RISK EXCEPTION REPORT AND ROLL UP ITS OWN TOTALS       04350420
+           IF CL-CHANGE-PERCENT < AT-RISK-THRESHOLD                     04350520
+               MOVE "Y" TO AT-RISK-IN-SALESREP-SWITCH                   04350720
+               MOVE "Y" TO AT-RISK-IN-BRANCH-SWITCH                     04350820
+               PERFORM 227-WRITE-ATRISK-LINE                            04350920
+               ADD CM-SALES-THIS-YTD TO AT-RISK-SALESREP-THIS-YTD       04351020
+               ADD CM-SALES-LAST-YTD TO AT-RISK-SALESREP-LAST-YTD       04351120
+               ADD CM-SALES-TWO-YEARS-AGO                               04351125
+                   TO AT-RISK-SALESREP-TWO-YEARS-AGO                    04351126
+               ADD 1 TO AT-RISK-SALESREP-CUSTOMER-COUNT                 04351127
+           END-IF.                                                      04351420
                                                                         04360000
       **************************************************************    04370000
       * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    04380000
@@ -442,6 +1148,81 @@
            WRITE PRINT-AREA.                                            04420000
            ADD 1 TO LINE-COUNT.                                         04430000
                                                                         04440000
+      **************************************************************    04440130
+      * BUILDS ONE COMMA-DELIMITED EXTRACT RECORD FOR THE CURRENT   *   04440230
+      * CUSTOMER AND WRITES IT TO EXTRACT5000 FOR SPREADSHEET USE   *   04440330
+      **************************************************************    04440430
+       226-WRITE-EXTRACT-LINE.                                          04440530
+                                                                        04440630
+           MOVE CL-SALES-THIS-YTD      TO EXF-SALES-THIS-YTD.           04440740
+           MOVE CL-SALES-LAST-YTD      TO EXF-SALES-LAST-YTD.           04440750
+           MOVE CL-CHANGE-AMOUNT       TO EXF-CHANGE-AMOUNT.            04440760
+           MOVE CL-SALES-TWO-YEARS-AGO TO EXF-SALES-TWO-YEARS-AGO.      04440770
+                                                                        04440780
+           MOVE SPACES TO EXTRACT-AREA.                                 04440730
+           STRING                                                       04440830
+               CM-BRANCH-NUMBER   DELIMITED BY SIZE                     04440930
+               ","                DELIMITED BY SIZE                     04441030
+               CM-SALESREP-NUMBER DELIMITED BY SIZE                     04441130
+               ","                DELIMITED BY SIZE                     04441230
+               CM-CUSTOMER-NUMBER DELIMITED BY SIZE                     04441330
+               ","                DELIMITED BY SIZE                     04441430
+               CM-CUSTOMER-NAME   DELIMITED BY SIZE                     04441530
+               ","                DELIMITED BY SIZE                     04441630
+               EXF-SALES-THIS-YTD DELIMITED BY SIZE                     04441730
+               ","                DELIMITED BY SIZE                     04441830
+               EXF-SALES-LAST-YTD DELIMITED BY SIZE                     04441930
+               ","                DELIMITED BY SIZE                     04442030
+               EXF-CHANGE-AMOUNT  DELIMITED BY SIZE                     04442130
+               ","                DELIMITED BY SIZE                     04442230
+               CL-CHANGE-PERCENT  DELIMITED BY SIZE                     04442330
+               ","                DELIMITED BY SIZE                     04442340
+               EXF-SALES-TWO-YEARS-AGO DELIMITED BY SIZE                04442350
+               ","                DELIMITED BY SIZE                     04442360
+               CL-TREND-INDICATOR DELIMITED BY SIZE                     04442370
+               INTO EXTRACT-AREA                                        04442430
+           END-STRING.                                                  04442530
+                                                                        04442630
+           WRITE EXTRACT-AREA.                                          04442730
+                                                                        04442830
+      **************************************************************    04442930
+      * COPIES THE CUSTOMER LINE WE JUST BUILT FOR THE MAIN REPORT  *   04443030
+      * OVER TO THE AT-RISK EXCEPTION REPORT, REPRINTING THE        *   04443130
+      * AT-RISK HEADER LINES FIRST IF THIS IS A NEW PAGE OVER THERE *   04443230
+      * THE MAIN REPORT BLANKS CL-BRANCH-NUMBER/CL-SALESREP-NUMBER  *   04443240
+      * AFTER THE FIRST CUSTOMER SHOWN IN A GROUP TO AVOID REPEATING*   04443250
+      * THE LABEL - THE AT-RISK REPORT IS SPARSE AND WANTS THAT     *   04443260
+      * LABEL ON EVERY ROW, SO THESE ARE SET FROM CM-BRANCH-NUMBER/ *   04443270
+      * CM-SALESREP-NUMBER HERE BEFORE THE COPY, NOT LEFT AS 222    *   04443280
+      * LAST SET THEM FOR THE MAIN REPORT                           *   04443290
+      **************************************************************    04443330
+       227-WRITE-ATRISK-LINE.                                           04443430
+                                                                        04443530
+           IF ATRISK-LINE-COUNT >= LINES-ON-PAGE                        04443630
+               PERFORM 231-PRINT-ATRISK-HEADING-LINES.                  04443730
+                                                                        04443830
+           MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER.                   04443910
+           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.               04443920
+           MOVE CUSTOMER-LINE TO ATRISK-PRINT-AREA.                     04443930
+           WRITE ATRISK-PRINT-AREA.                                     04444030
+           ADD 1 TO ATRISK-LINE-COUNT.                                  04444130
+      **************************************************************    04445030
+      * COMPARES THE THREE YEARS OF SALES HISTORY IN THE SHARED     *   04446030
+      * TREND FIELDS AND SETS TREND-RESULT TO UP, DOWN, OR MIXED -  *   04447030
+      * CALLERS MOVE THE THREE AMOUNTS IN BEFORE PERFORMING THIS    *   04448030
+      **************************************************************    04449030
+       228-CALCULATE-TREND.                                             04449130
+                                                                        04449230
+           EVALUATE TRUE                                                04449330
+               WHEN TREND-THIS-YTD > TREND-LAST-YTD                     04449430
+                AND TREND-LAST-YTD > TREND-TWO-YEARS-AGO                04449530
+                   MOVE "UP"    TO TREND-RESULT                         04449630
+               WHEN TREND-THIS-YTD < TREND-LAST-YTD                     04449730
+                AND TREND-LAST-YTD < TREND-TWO-YEARS-AGO                04449830
+                   MOVE "DOWN"  TO TREND-RESULT                         04449930
+               WHEN OTHER                                               04449940
+                   MOVE "MIXED" TO TREND-RESULT                         04449950
+           END-EVALUATE.                                                04449960
       **************************************************************    04450000
       * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    04460000
       * FOR EVERY PAGE                                             *    04470000
@@ -471,15 +1252,61 @@
            *> OF A NEW PAGE                                             04710000
            MOVE ZERO TO LINE-COUNT.                                     04720000
                                                                         04730000
-      **************************************************************    04740000
+      **************************************************************    04730110
+      * PRINTS THE AT-RISK EXCEPTION REPORT'S HEADER LINES, RAN     *   04730210
+      * ONCE FOR EVERY PAGE OF THAT REPORT - SAME IDEA AS           *   04730310
+      * 230-PRINT-HEADING-LINES ABOVE BUT FOR THE ATRISK5000 FILE   *   04730410
+      **************************************************************    04730510
+       231-PRINT-ATRISK-HEADING-LINES.                                  04730610
+                                                                        04730710
+           ADD 1 TO ATRISK-PAGE-COUNT.                                  04730810
+           MOVE ATRISK-PAGE-COUNT TO ARH1-PAGE-NUMBER.                  04730910
+           MOVE AT-RISK-THRESHOLD TO ARH2-THRESHOLD.                    04731010
+                                                                        04731110
+           MOVE HL1-MONTH   TO ARH1-MONTH.                              04731150
+           MOVE HL1-DAY     TO ARH1-DAY.                                04731160
+           MOVE HL1-YEAR    TO ARH1-YEAR.                               04731170
+           MOVE HL2-HOURS   TO ARH2-HOURS.                              04731180
+           MOVE HL2-MINUTES TO ARH2-MINUTES.                            04731190
+                                                                        04731195
+           MOVE ATRISK-HEADING-LINE-1 TO ATRISK-PRINT-AREA.             04731310
+           WRITE ATRISK-PRINT-AREA.                                     04731410
+           MOVE ATRISK-HEADING-LINE-2 TO ATRISK-PRINT-AREA.             04731510
+           WRITE ATRISK-PRINT-AREA.                                     04731610
+           MOVE ATRISK-HEADING-LINE-3 TO ATRISK-PRINT-AREA.             04731710
+           WRITE ATRISK-PRINT-AREA.                                     04731810
+           MOVE ATRISK-HEADING-LINE-4 TO ATRISK-PRINT-AREA.             04731910
+           WRITE ATRISK-PRINT-AREA.                                     04732010
+           MOVE ATRISK-HEADING-LINE-5 TO ATRISK-PRINT-AREA.             04732110
+           WRITE ATRISK-PRINT-AREA.                                     04732210
+           MOVE ATRISK-HEADING-LINE-6 TO ATRISK-PRINT-AREA.             04732310
+           WRITE ATRISK-PRINT-AREA.                                     04732410
+                                                                        04732510
+           MOVE ZERO TO ATRISK-LINE-COUNT.                              04732610
+                                                                        04740000
+      **************************************************************    04740100
       * PRINTS THE CURRENT BRANCH LINE TOTALS, RAN ONCE FOR EVERY  *    04750000
       * BRANCH. ALSO CALCULATES THE CHANGE IN THE BRANCH           *    04760000
       **************************************************************    04770000
        240-PRINT-BRANCH-LINE.                                           04780000
                                                                         04790000
+           *> MOVE THE BRANCH NUMBER AND LOOK UP ITS NAME ON            04791040
+           *> BRANCHMAST FOR THE BRANCH TOTAL LINE                      04792040
+           MOVE OLD-BRANCH-NUMBER TO BTL-BRANCH-NUMBER.                 04793040
+           PERFORM 241-LOOKUP-BRANCH-NAME.                              04794040
+                                                                        04795040
+           *> ALSO LOOK UP THIS BRANCH'S REGION SO WE CAN ROLL ITS      04795140
+           *> TOTALS INTO THE RIGHT REGION-TABLE ENTRY BELOW            04795240
+           MOVE OLD-BRANCH-NUMBER TO REGION-LOOKUP-BRANCH-NUMBER.       04795340
+           PERFORM 244-LOOKUP-BRANCH-REGION.                            04795440
+           MOVE REGION-LOOKUP-REGION-CODE TO BRANCH-REGION-CODE.        04795540
+           MOVE REGION-LOOKUP-REGION-NAME TO BRANCH-REGION-NAME.        04795640
+                                                                        04795740
            *> MOVE THE BRANCH TOTALS TO THE BRANCH TOTAL LINE           04800000
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            04810000
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            04820000
+           MOVE BRANCH-TOTAL-TWO-YEARS-AGO TO                           04825000
+               BTL-SALES-TWO-YEARS-AGO.                                 04825010
                                                                         04830000
            *> CALCULATE THE CHANGE BETWEEN THIS-YTD AND LAST            04840000
            *> FOR THE CURRENT BRANCH AND ADD IT TO THE TOTAL LINE       04850000
@@ -497,6 +1324,24 @@
                    ON SIZE ERROR                                        04970000
                        MOVE 999.9 TO BTL-CHANGE-PERCENT.                04980000
                                                                         04990000
+           *> WORK OUT THE BRANCH'S TREND ACROSS ALL THREE YEARS        04991000
+           MOVE BRANCH-TOTAL-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.      04992000
+           MOVE BRANCH-TOTAL-LAST-YTD      TO TREND-LAST-YTD.           04993000
+           MOVE BRANCH-TOTAL-THIS-YTD      TO TREND-THIS-YTD.           04994000
+           PERFORM 228-CALCULATE-TREND.                                 04995000
+           MOVE TREND-RESULT TO BTL-TREND-INDICATOR.                    04996000
+                                                                        04997000
+           *> MOVE THE CUSTOMER COUNT AND WORK OUT THE AVERAGE SALE     04997010
+           *> PER CUSTOMER FOR THIS BRANCH                              04997020
+           MOVE BRANCH-CUSTOMER-COUNT TO BTL-CUSTOMER-COUNT.            04997030
+           IF BRANCH-CUSTOMER-COUNT = ZERO                              04997040
+               MOVE ZERO TO BTL-AVERAGE-SALE                            04997050
+           ELSE                                                         04997060
+               COMPUTE BTL-AVERAGE-SALE ROUNDED =                       04997070
+                   BRANCH-TOTAL-THIS-YTD / BRANCH-CUSTOMER-COUNT        04997080
+                   ON SIZE ERROR                                        04997090
+                       MOVE ZERO TO BTL-AVERAGE-SALE.                   04997100
+                                                                        04997110
            *> PRINT BRANCH LINE                                         05000000
            MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        05010000
            PERFORM 225-WRITE-REPORT-LINE.                               05020000
@@ -505,23 +1350,320 @@
            MOVE SPACES TO PRINT-AREA.                                   05050000
            PERFORM 225-WRITE-REPORT-LINE.                               05060000
                                                                         05070000
+           *> IF SUPPRESSZERO LEFT ANY OF THIS BRANCH'S CUSTOMERS OFF   05061000
+           *> THE REPORT SAY SO UNDERNEATH THE BRANCH TOTAL LINE        05062000
+           IF BRANCH-ZERO-ACTIVITY-COUNT > ZERO                         05063000
+               MOVE BRANCH-ZERO-ACTIVITY-COUNT TO ZAL-COUNT             05064000
+               MOVE ZERO-ACTIVITY-LINE TO PRINT-AREA                    05065000
+               PERFORM 225-WRITE-REPORT-LINE                            05066000
+           END-IF.                                                      05067000
+                                                                        05068000
            *> ADD THE BRANCH TOTALS TO THE GRAND TOTALS                 05080000
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           05090000
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           05100000
+           ADD BRANCH-TOTAL-TWO-YEARS-AGO TO                            05101000
+               GRAND-TOTAL-TWO-YEARS-AGO.                               05101010
+           ADD BRANCH-CUSTOMER-COUNT TO GRAND-CUSTOMER-COUNT.           05101020
+           ADD BRANCH-ZERO-ACTIVITY-COUNT TO GRAND-ZERO-ACTIVITY-COUNT. 05101030
                                                                         05110000
+           *> ALSO ROLL THE BRANCH TOTALS INTO THE RIGHT REGION-TABLE   05105000
+           *> ENTRY. DOESN'T MATTER WHAT ORDER BRANCHES ARRIVE IN OR    05105010
+           *> WHETHER A REGION'S BRANCHES ARE CONTIGUOUS - EVERY BRANCH 05105020
+           *> FINDS OR CREATES ITS OWN REGION'S SLOT                    05105030
+           PERFORM 248-ROLL-BRANCH-INTO-REGION-TABLE.                   05105040
+                                                                        05109000
            *> ZERO OUT THE BRANCH TOTALS                                05120000
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.                          05130000
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.                          05140000
+           MOVE ZERO TO BRANCH-TOTAL-TWO-YEARS-AGO.                     05140010
+           MOVE ZERO TO BRANCH-CUSTOMER-COUNT.                          05140020
+           MOVE ZERO TO BRANCH-ZERO-ACTIVITY-COUNT.                     05140030
+                                                                        05141010
+           *> IF AT LEAST ONE OF THIS BRANCH'S CUSTOMERS WAS AT-RISK    05141110
+           *> ALSO PRINT A BRANCH TOTAL LINE ON THE AT-RISK REPORT      05141210
+           IF AT-RISK-IN-BRANCH                                         05141310
+               PERFORM 243-PRINT-ATRISK-BRANCH-LINE                     05141410
+           END-IF.                                                      05141510
+           MOVE "N" TO AT-RISK-IN-BRANCH-SWITCH.                        05141610
                                                                         05150000
-      **************************************************************    05160006
+      **************************************************************    05150130
+      * LOOKS UP THE CURRENT BRANCH IN THE BRANCH-TABLE AND MOVES   *   05150230
+      * ITS NAME TO THE BRANCH TOTAL LINE. IF BRANCHMAST DOESN'T    *   05150330
+      * HAVE A RECORD FOR THIS BRANCH WE SAY SO INSTEAD OF LEAVING  *   05150430
+      * THE NAME BLANK                                              *   05150530
+      **************************************************************    05150630
+       241-LOOKUP-BRANCH-NAME.                                          05150730
+                                                                        05150830
+           MOVE "N" TO BRANCH-FOUND-SWITCH.                             05150930
+           PERFORM 242-SEARCH-BRANCH-TABLE                              05151030
+               VARYING BT-INDEX FROM 1 BY 1                             05151130
+               UNTIL BT-INDEX > BRANCH-TABLE-COUNT                      05151230
+                  OR BRANCH-FOUND.                                      05151330
+                                                                        05151430
+           IF NOT BRANCH-FOUND                                          05151530
+               MOVE "** NAME NOT FOUND **" TO BTL-BRANCH-NAME           05151630
+           END-IF.                                                      05151730
+                                                                        05151830
+      **************************************************************    05151930
+      * COMPARES ONE ENTRY IN THE BRANCH-TABLE AGAINST THE BRANCH   *   05152030
+      * NUMBER WE'RE LOOKING FOR                                    *   05152130
+      **************************************************************    05152230
+       242-SEARCH-BRANCH-TABLE.                                         05152330
+                                                                        05152430
+           IF BT-BRANCH-NUMBER(BT-INDEX) = BTL-BRANCH-NUMBER            05152530
+               MOVE BT-BRANCH-NAME(BT-INDEX) TO BTL-BRANCH-NAME         05152630
+               MOVE "Y" TO BRANCH-FOUND-SWITCH                          05152730
+           END-IF.                                                      05152830
+                                                                        05152930
+      **************************************************************    05153010
+      * PRINTS A BRANCH TOTAL LINE ON THE AT-RISK EXCEPTION REPORT, *   05153110
+      * TOTALLING ONLY THE AT-RISK CUSTOMERS WE SAW FOR THIS BRANCH *   05153210
+      * REUSES BRANCH-TOTAL-LINE'S FIELDS SINCE THE MAIN BRANCH     *   05153310
+      * LINE HAS ALREADY BEEN WRITTEN TO PRINT-AREA BY THIS POINT   *   05153410
+      **************************************************************    05153510
+       243-PRINT-ATRISK-BRANCH-LINE.                                    05153610
+                                                                        05153710
+           MOVE AT-RISK-BRANCH-THIS-YTD TO BTL-SALES-THIS-YTD.          05153810
+           MOVE AT-RISK-BRANCH-LAST-YTD TO BTL-SALES-LAST-YTD.          05153910
+           MOVE AT-RISK-BRANCH-TWO-YEARS-AGO TO                         05153920
+               BTL-SALES-TWO-YEARS-AGO.                                 05153930
+                                                                        05154010
+           COMPUTE CHANGE-AMOUNT =                                      05154110
+               AT-RISK-BRANCH-THIS-YTD - AT-RISK-BRANCH-LAST-YTD.       05154210
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     05154310
+                                                                        05154410
+           IF AT-RISK-BRANCH-LAST-YTD = ZERO                            05154510
+               MOVE 999.9 TO BTL-CHANGE-PERCENT                         05154610
+           ELSE                                                         05154710
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     05154810
+                   CHANGE-AMOUNT * 100 / AT-RISK-BRANCH-LAST-YTD        05154910
+                   ON SIZE ERROR                                        05155010
+                       MOVE 999.9 TO BTL-CHANGE-PERCENT.                05155110
+                                                                        05155210
+           MOVE AT-RISK-BRANCH-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.    05155220
+           MOVE AT-RISK-BRANCH-LAST-YTD      TO TREND-LAST-YTD.         05155230
+           MOVE AT-RISK-BRANCH-THIS-YTD      TO TREND-THIS-YTD.         05155240
+           PERFORM 228-CALCULATE-TREND.                                 05155250
+           MOVE TREND-RESULT TO BTL-TREND-INDICATOR.                    05155260
+                                                                        05155270
+           MOVE AT-RISK-BRANCH-CUSTOMER-COUNT TO BTL-CUSTOMER-COUNT.    05155280
+           IF AT-RISK-BRANCH-CUSTOMER-COUNT = ZERO                      05155290
+               MOVE ZERO TO BTL-AVERAGE-SALE                            05155295
+           ELSE                                                         05155300
+               COMPUTE BTL-AVERAGE-SALE ROUNDED =                       05155301
+                   AT-RISK-BRANCH-THIS-YTD /                            05155302
+                       AT-RISK-BRANCH-CUSTOMER-COUNT                    05155303
+                   ON SIZE ERROR                                        05155304
+                       MOVE ZERO TO BTL-AVERAGE-SALE.                   05155305
+                                                                        05155306
+           MOVE BRANCH-TOTAL-LINE TO ATRISK-PRINT-AREA.                 05155310
+           WRITE ATRISK-PRINT-AREA.                                     05155410
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05155510
+           MOVE SPACES TO ATRISK-PRINT-AREA.                            05155610
+           WRITE ATRISK-PRINT-AREA.                                     05155710
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05155810
+                                                                        05155910
+           *> ADD THE AT-RISK BRANCH TOTALS TO THE AT-RISK GRAND TOTALS 05156010
+           ADD AT-RISK-BRANCH-THIS-YTD TO AT-RISK-GRAND-THIS-YTD.       05156110
+           ADD AT-RISK-BRANCH-LAST-YTD TO AT-RISK-GRAND-LAST-YTD.       05156210
+           ADD AT-RISK-BRANCH-TWO-YEARS-AGO TO                          05156220
+               AT-RISK-GRAND-TWO-YEARS-AGO.                             05156230
+           ADD AT-RISK-BRANCH-CUSTOMER-COUNT TO                         05156235
+               AT-RISK-GRAND-CUSTOMER-COUNT.                            05156236
+                                                                        05156240
+           *> AND ALSO INTO THE RIGHT REGION-TABLE ENTRY'S AT-RISK      05156250
+           *> TOTALS - SAME FIND-OR-CREATE LOOKUP 248 USES ABOVE        05156251
+           PERFORM 254-FIND-OR-CREATE-REGION-TABLE-ENTRY.               05156260
+           ADD AT-RISK-BRANCH-THIS-YTD TO                               05156270
+               RGT-AT-RISK-THIS-YTD(RGT-INDEX).                         05156271
+           ADD AT-RISK-BRANCH-LAST-YTD TO                               05156280
+               RGT-AT-RISK-LAST-YTD(RGT-INDEX).                         05156281
+           ADD AT-RISK-BRANCH-TWO-YEARS-AGO TO                          05156290
+               RGT-AT-RISK-TWO-YEARS-AGO(RGT-INDEX).                    05156291
+           ADD AT-RISK-BRANCH-CUSTOMER-COUNT TO                         05156292
+               RGT-AT-RISK-CUSTOMER-COUNT(RGT-INDEX).                   05156293
+           MOVE "Y" TO RGT-HAD-AT-RISK-SWITCH(RGT-INDEX).               05156294
+                                                                        05156295
+           MOVE ZERO TO AT-RISK-BRANCH-THIS-YTD.                        05156310
+           MOVE ZERO TO AT-RISK-BRANCH-LAST-YTD.                        05156410
+           MOVE ZERO TO AT-RISK-BRANCH-TWO-YEARS-AGO.                   05156420
+           MOVE ZERO TO AT-RISK-BRANCH-CUSTOMER-COUNT.                  05156430
+                                                                        05156500
+      **************************************************************    05157000
+      * LOOKS UP THE REGION CODE AND NAME FOR THE BRANCH NUMBER IN  *   05157100
+      * REGION-LOOKUP-BRANCH-NUMBER. USED TO TELL WHETHER A BRANCH  *   05157200
+      * IS THE LAST ONE IN ITS REGION                               *   05157300
+      **************************************************************    05157400
+       244-LOOKUP-BRANCH-REGION.                                        05157500
+                                                                        05157600
+           MOVE "N" TO REGION-LOOKUP-FOUND-SWITCH.                      05157700
+           PERFORM 245-SEARCH-BRANCH-REGION-TABLE                       05157800
+               VARYING BT-INDEX FROM 1 BY 1                             05157900
+               UNTIL BT-INDEX > BRANCH-TABLE-COUNT                      05158000
+                  OR REGION-LOOKUP-FOUND.                               05158100
+                                                                        05158200
+           IF NOT REGION-LOOKUP-FOUND                                   05158300
+               MOVE ZERO TO REGION-LOOKUP-REGION-CODE                   05158400
+               MOVE "** NAME NOT FOUND **" TO REGION-LOOKUP-REGION-NAME 05158500
+           END-IF.                                                      05158600
+                                                                        05158700
+      **************************************************************    05158800
+      * COMPARES ONE ENTRY IN THE BRANCH-TABLE AGAINST THE BRANCH   *   05158900
+      * NUMBER WE'RE LOOKING UP THE REGION FOR                      *   05159000
+      **************************************************************    05159100
+       245-SEARCH-BRANCH-REGION-TABLE.                                  05159200
+                                                                        05159300
+           IF BT-BRANCH-NUMBER(BT-INDEX) = REGION-LOOKUP-BRANCH-NUMBER  05159400
+               MOVE BT-REGION-CODE(BT-INDEX)                            05159500
+                   TO REGION-LOOKUP-REGION-CODE                         05159510
+               MOVE BT-REGION-NAME(BT-INDEX)                            05159520
+                   TO REGION-LOOKUP-REGION-NAME                         05159530
+               MOVE "Y" TO REGION-LOOKUP-FOUND-SWITCH                   05159600
+           END-IF.                                                      05159700
+                                                                        05159800
+      **************************************************************    05159900
+      * PRINTS ONE REGION'S TOTAL LINE FROM ITS REGION-TABLE ENTRY. *   05159910
+      * 320-PRINT-ALL-REGION-LINES PERFORMS THIS ONCE PER ENTRY,    *   05159920
+      * AFTER EVERY BRANCH HAS BEEN ROLLED INTO THE TABLE, SO IT    *   05159930
+      * DOESN'T MATTER WHAT ORDER THE REGIONS ARRIVED IN. DOES NOT  *   05159940
+      * ADD INTO THE GRAND TOTALS SINCE THOSE ARE ALREADY FED       *   05159950
+      * DIRECTLY FROM THE BRANCH TOTALS IN 240-PRINT-BRANCH-LINE    *   05159960
+      **************************************************************    05159970
+       246-PRINT-REGION-LINE.                                           05159980
+                                                                        05159990
+           MOVE RGT-REGION-CODE(RGT-INDEX) TO RTL-REGION-CODE.          05160010
+           MOVE RGT-REGION-NAME(RGT-INDEX) TO RTL-REGION-NAME.          05160011
+                                                                        05160020
+           MOVE RGT-THIS-YTD(RGT-INDEX) TO RTL-SALES-THIS-YTD.          05160030
+           MOVE RGT-LAST-YTD(RGT-INDEX) TO RTL-SALES-LAST-YTD.          05160040
+           MOVE RGT-TWO-YEARS-AGO(RGT-INDEX) TO                         05160050
+               RTL-SALES-TWO-YEARS-AGO.                                 05160060
+                                                                        05160070
+           COMPUTE CHANGE-AMOUNT =                                      05160080
+               RGT-THIS-YTD(RGT-INDEX) - RGT-LAST-YTD(RGT-INDEX).       05160090
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT.                     05160100
+                                                                        05160110
+           IF RGT-LAST-YTD(RGT-INDEX) = ZERO                            05160120
+               MOVE 999.9 TO RTL-CHANGE-PERCENT                         05160130
+           ELSE                                                         05160140
+               COMPUTE RTL-CHANGE-PERCENT ROUNDED =                     05160150
+                   CHANGE-AMOUNT * 100 / RGT-LAST-YTD(RGT-INDEX)        05160160
+                   ON SIZE ERROR                                        05160170
+                       MOVE 999.9 TO RTL-CHANGE-PERCENT.                05160180
+                                                                        05160190
+           MOVE RGT-TWO-YEARS-AGO(RGT-INDEX) TO TREND-TWO-YEARS-AGO.    05160200
+           MOVE RGT-LAST-YTD(RGT-INDEX)      TO TREND-LAST-YTD.         05160210
+           MOVE RGT-THIS-YTD(RGT-INDEX)      TO TREND-THIS-YTD.         05160220
+           PERFORM 228-CALCULATE-TREND.                                 05160230
+           MOVE TREND-RESULT TO RTL-TREND-INDICATOR.                    05160240
+                                                                        05160250
+           MOVE RGT-CUSTOMER-COUNT(RGT-INDEX) TO RTL-CUSTOMER-COUNT.    05160251
+           IF RGT-CUSTOMER-COUNT(RGT-INDEX) = ZERO                      05160252
+               MOVE ZERO TO RTL-AVERAGE-SALE                            05160253
+           ELSE                                                         05160254
+               COMPUTE RTL-AVERAGE-SALE ROUNDED =                       05160255
+                   RGT-THIS-YTD(RGT-INDEX) /                            05160256
+                       RGT-CUSTOMER-COUNT(RGT-INDEX)                    05160257
+                   ON SIZE ERROR                                        05160258
+                       MOVE ZERO TO RTL-AVERAGE-SALE.                   05160259
+                                                                        05160260
+           MOVE REGION-TOTAL-LINE TO PRINT-AREA.                        05160270
+           PERFORM 225-WRITE-REPORT-LINE.                               05160280
+                                                                        05160290
+           MOVE SPACES TO PRINT-AREA.                                   05160300
+           PERFORM 225-WRITE-REPORT-LINE.                               05160310
+                                                                        05160320
+           *> IF AT LEAST ONE BRANCH IN THIS REGION HAD AN AT-RISK      05160330
+           *> CUSTOMER ALSO PRINT A REGION TOTAL LINE ON THE AT-RISK    05160340
+           *> REPORT                                                    05160350
+           IF RGT-HAD-AT-RISK(RGT-INDEX)                                05160360
+               PERFORM 247-PRINT-ATRISK-REGION-LINE                     05160370
+           END-IF.                                                      05160380
+                                                                        05160390
+      **************************************************************    05160440
+      * PRINTS A REGION TOTAL LINE ON THE AT-RISK EXCEPTION REPORT, *   05160450
+      * TOTALLING ONLY THE AT-RISK CUSTOMERS WE SAW FOR THIS REGION *   05160460
+      * REUSES REGION-TOTAL-LINE'S FIELDS SINCE THE MAIN REGION     *   05160470
+      * LINE HAS ALREADY BEEN WRITTEN TO PRINT-AREA BY THIS POINT   *   05160480
+      **************************************************************    05160490
+       247-PRINT-ATRISK-REGION-LINE.                                    05160500
+                                                                        05160510
+           MOVE RGT-AT-RISK-THIS-YTD(RGT-INDEX) TO RTL-SALES-THIS-YTD.  05160520
+           MOVE RGT-AT-RISK-LAST-YTD(RGT-INDEX) TO RTL-SALES-LAST-YTD.  05160530
+           MOVE RGT-AT-RISK-TWO-YEARS-AGO(RGT-INDEX) TO                 05160540
+               RTL-SALES-TWO-YEARS-AGO.                                 05160550
+                                                                        05160560
+           COMPUTE CHANGE-AMOUNT =                                      05160570
+               RGT-AT-RISK-THIS-YTD(RGT-INDEX) -                        05160580
+                   RGT-AT-RISK-LAST-YTD(RGT-INDEX).                     05160581
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT.                     05160590
+                                                                        05160600
+           IF RGT-AT-RISK-LAST-YTD(RGT-INDEX) = ZERO                    05160610
+               MOVE 999.9 TO RTL-CHANGE-PERCENT                         05160620
+           ELSE                                                         05160630
+               COMPUTE RTL-CHANGE-PERCENT ROUNDED =                     05160640
+                   CHANGE-AMOUNT * 100 /                                05160650
+                       RGT-AT-RISK-LAST-YTD(RGT-INDEX)                  05160651
+                   ON SIZE ERROR                                        05160660
+                       MOVE 999.9 TO RTL-CHANGE-PERCENT.                05160670
+                                                                        05160680
+           MOVE RGT-AT-RISK-TWO-YEARS-AGO(RGT-INDEX) TO                 05160690
+               TREND-TWO-YEARS-AGO.                                     05160691
+           MOVE RGT-AT-RISK-LAST-YTD(RGT-INDEX) TO TREND-LAST-YTD.      05160700
+           MOVE RGT-AT-RISK-THIS-YTD(RGT-INDEX) TO TREND-THIS-YTD.      05160710
+           PERFORM 228-CALCULATE-TREND.                                 05160720
+           MOVE TREND-RESULT TO RTL-TREND-INDICATOR.                    05160730
+                                                                        05160740
+           MOVE RGT-AT-RISK-CUSTOMER-COUNT(RGT-INDEX)                   05160741
+               TO RTL-CUSTOMER-COUNT.                                   05160742
+           IF RGT-AT-RISK-CUSTOMER-COUNT(RGT-INDEX) = ZERO              05160743
+               MOVE ZERO TO RTL-AVERAGE-SALE                            05160744
+           ELSE                                                         05160745
+               COMPUTE RTL-AVERAGE-SALE ROUNDED =                       05160746
+                   RGT-AT-RISK-THIS-YTD(RGT-INDEX) /                    05160747
+                       RGT-AT-RISK-CUSTOMER-COUNT(RGT-INDEX)            05160748
+                   ON SIZE ERROR                                        05160749
+                       MOVE ZERO TO RTL-AVERAGE-SALE.                   05160750
+                                                                        05160751
+           MOVE REGION-TOTAL-LINE TO ATRISK-PRINT-AREA.                 05160760
+           WRITE ATRISK-PRINT-AREA.                                     05160770
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05160780
+           MOVE SPACES TO ATRISK-PRINT-AREA.                            05160790
+           WRITE ATRISK-PRINT-AREA.                                     05160800
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05160810
+                                                                        05160820
+      **************************************************************    05160830
+      * ROLLS ONE BRANCH'S TOTALS INTO ITS REGION'S SLOT IN THE     *   05160831
+      * REGION-TABLE, FINDING OR CREATING THAT SLOT FIRST. CALLED   *   05160832
+      * FROM 240-PRINT-BRANCH-LINE FOR EVERY BRANCH REGARDLESS OF   *   05160833
+      * WHAT ORDER BRANCHES OR REGIONS ARRIVE IN                    *   05160834
+      **************************************************************    05160835
+       248-ROLL-BRANCH-INTO-REGION-TABLE.                               05160836
+                                                                        05160837
+           PERFORM 254-FIND-OR-CREATE-REGION-TABLE-ENTRY.               05160838
+                                                                        05160839
+           ADD BRANCH-TOTAL-THIS-YTD TO RGT-THIS-YTD(RGT-INDEX).        05160840
+           ADD BRANCH-TOTAL-LAST-YTD TO RGT-LAST-YTD(RGT-INDEX).        05160841
+           ADD BRANCH-TOTAL-TWO-YEARS-AGO TO                            05160842
+               RGT-TWO-YEARS-AGO(RGT-INDEX).                            05160843
+           ADD BRANCH-CUSTOMER-COUNT TO RGT-CUSTOMER-COUNT(RGT-INDEX).  05160844
+                                                                        05160850
+      **************************************************************    05160860
       * PRINTS THE CURRENT SALESREP'S TOTALS, RAN ONCE FOR EVERY   *    05170006
       * SALESREP. ALSO CALCULATES THE CHANGE BETWEEN YEARS         *    05180006
       **************************************************************    05190006
        250-PRINT-SALESREP-LINE.                                         05200006
                                                                         05210006
+           *> MOVE THE SALESREP NUMBER AND LOOK UP ITS NAME ON          05211040
+           *> SALESREPMAST FOR THE SALESREP TOTAL LINE                  05212040
+           MOVE OLD-SALESREP-NUMBER TO STL-SALESREP-NUMBER.             05213040
+           PERFORM 251-LOOKUP-SALESREP-NAME.                            05214040
+                                                                        05215040
            *> MOVE THE SALESREP TOTALS TO THE SALESREP TOTAL LINE       05220010
            MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.          05230010
            MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.          05240010
+           MOVE SALESREP-TOTAL-TWO-YEARS-AGO TO                         05240020
+               STL-SALES-TWO-YEARS-AGO.                                 05240030
                                                                         05250006
            *> CALCULATE THE CHANGE BETWEEN THIS-YTD AND LAST            05260006
            *> FOR THE CURRENT SALESREP AND ADD IT TO THE TOTAL LINE     05270010
@@ -539,6 +1681,24 @@
                    ON SIZE ERROR                                        05390006
                        MOVE 999.9 TO STL-CHANGE-PERCENT.                05400010
                                                                         05410006
+           *> WORK OUT THE SALESREP'S TREND ACROSS ALL THREE YEARS      05411000
+           MOVE SALESREP-TOTAL-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.    05412000
+           MOVE SALESREP-TOTAL-LAST-YTD      TO TREND-LAST-YTD.         05413000
+           MOVE SALESREP-TOTAL-THIS-YTD      TO TREND-THIS-YTD.         05414000
+           PERFORM 228-CALCULATE-TREND.                                 05415000
+           MOVE TREND-RESULT TO STL-TREND-INDICATOR.                    05416000
+                                                                        05417000
+           *> MOVE THE CUSTOMER COUNT AND WORK OUT THE AVERAGE SALE     05417010
+           *> PER CUSTOMER FOR THIS SALESREP                            05417020
+           MOVE SALESREP-CUSTOMER-COUNT TO STL-CUSTOMER-COUNT.          05417030
+           IF SALESREP-CUSTOMER-COUNT = ZERO                            05417040
+               MOVE ZERO TO STL-AVERAGE-SALE                            05417050
+           ELSE                                                         05417060
+               COMPUTE STL-AVERAGE-SALE ROUNDED =                       05417070
+                   SALESREP-TOTAL-THIS-YTD / SALESREP-CUSTOMER-COUNT    05417080
+                   ON SIZE ERROR                                        05417090
+                       MOVE ZERO TO STL-AVERAGE-SALE.                   05417100
+                                                                        05417110
            *> PRINT SALESREP LINE                                       05420010
            MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.                      05430010
            PERFORM 225-WRITE-REPORT-LINE.                               05440006
@@ -547,16 +1707,167 @@
            MOVE SPACES TO PRINT-AREA.                                   05443029
            PERFORM 225-WRITE-REPORT-LINE.                               05444029
                                                                         05450006
+           *> IF SUPPRESSZERO LEFT ANY OF THIS SALESREP'S CUSTOMERS     05445010
+           *> OFF THE REPORT SAY SO UNDERNEATH THEIR TOTAL LINE         05445020
+           IF SALESREP-ZERO-ACTIVITY-COUNT > ZERO                       05445030
+               MOVE SALESREP-ZERO-ACTIVITY-COUNT TO ZAL-COUNT           05445040
+               MOVE ZERO-ACTIVITY-LINE TO PRINT-AREA                    05445050
+               PERFORM 225-WRITE-REPORT-LINE                            05445060
+           END-IF.                                                      05445070
+                                                                        05445080
            *> ADD THE SALESREP TOTALS TO THE BRANCH TOTALS              05460010
            *> WHEN A BRANCH IS PRINTED THEN THOSE TOTALS ARE MOVED      05470010
            *> TO THE GRAND TOTALS                                       05480010
            *> CUSTOMER->SALESREP->BRANCH->GRAND-TOTAL                   05490010
            ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.        05500010
            ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.        05510010
+           ADD SALESREP-TOTAL-TWO-YEARS-AGO TO                          05510020
+               BRANCH-TOTAL-TWO-YEARS-AGO.                              05510030
+           ADD SALESREP-CUSTOMER-COUNT TO BRANCH-CUSTOMER-COUNT.        05510040
+           ADD SALESREP-ZERO-ACTIVITY-COUNT TO                          05510050
+               BRANCH-ZERO-ACTIVITY-COUNT.                              05510060
                                                                         05520006
            *> ZERO OUT THE SALESREP TOTALS                              05530010
            MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.                        05540010
            MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.                        05550010
+           MOVE ZERO TO SALESREP-TOTAL-TWO-YEARS-AGO.                   05550015
+           MOVE ZERO TO SALESREP-CUSTOMER-COUNT.                        05550016
+           MOVE ZERO TO SALESREP-ZERO-ACTIVITY-COUNT.                   05550017
+                                                                        05550110
+           *> IF AT LEAST ONE OF THIS SALESREP'S CUSTOMERS WAS AT-RISK  05550210
+           *> ALSO PRINT A SALESREP TOTAL LINE ON THE AT-RISK REPORT    05550310
+           IF AT-RISK-IN-SALESREP                                       05550410
+               PERFORM 253-PRINT-ATRISK-SALESREP-LINE                   05550510
+           END-IF.                                                      05550610
+           MOVE "N" TO AT-RISK-IN-SALESREP-SWITCH.                      05550710
+                                                                        05551040
+      **************************************************************    05552040
+      * LOOKS UP THE CURRENT SALESREP IN THE SALESREP-TABLE AND     *   05553040
+      * MOVES THEIR NAME TO THE SALESREP TOTAL LINE. SALESREP       *   05554040
+      * NUMBERS REPEAT ACROSS BRANCHES SO WE MATCH ON BOTH THE      *   05555040
+      * BRANCH AND THE SALESREP NUMBER                              *   05556040
+      **************************************************************    05557040
+       251-LOOKUP-SALESREP-NAME.                                        05558040
+                                                                        05559040
+           MOVE "N" TO SALESREP-FOUND-SWITCH.                           05560040
+           PERFORM 252-SEARCH-SALESREP-TABLE                            05561040
+               VARYING ST-INDEX FROM 1 BY 1                             05562040
+               UNTIL ST-INDEX > SALESREP-TABLE-COUNT                    05563040
+                  OR SALESREP-FOUND.                                    05564040
+                                                                        05565040
+           IF NOT SALESREP-FOUND                                        05566040
+               MOVE "** NAME NOT FOUND **" TO STL-SALESREP-NAME         05567040
+           END-IF.                                                      05568040
+                                                                        05569040
+      **************************************************************    05570040
+      * COMPARES ONE ENTRY IN THE SALESREP-TABLE AGAINST THE BRANCH *   05571040
+      * AND SALESREP NUMBER WE'RE LOOKING FOR                       *   05572040
+      **************************************************************    05573040
+       252-SEARCH-SALESREP-TABLE.                                       05574040
+                                                                        05575040
+           IF ST-BRANCH-NUMBER(ST-INDEX) = OLD-BRANCH-NUMBER            05576040
+              AND ST-SALESREP-NUMBER(ST-INDEX) = STL-SALESREP-NUMBER    05577040
+               MOVE ST-SALESREP-NAME(ST-INDEX) TO STL-SALESREP-NAME     05578040
+               MOVE "Y" TO SALESREP-FOUND-SWITCH                        05579040
+           END-IF.                                                      05579140
+                                                                        05579240
+      **************************************************************    05579310
+      * PRINTS A SALESREP TOTAL LINE ON THE AT-RISK EXCEPTION       *   05579410
+      * REPORT, TOTALLING ONLY THE AT-RISK CUSTOMERS WE SAW FOR     *   05579510
+      * THIS SALESREP. REUSES SALESREP-TOTAL-LINE'S FIELDS SINCE    *   05579610
+      * THE MAIN SALESREP LINE HAS ALREADY BEEN WRITTEN BY NOW      *   05579710
+      **************************************************************    05579810
+       253-PRINT-ATRISK-SALESREP-LINE.                                  05579910
+                                                                        05579920
+           MOVE AT-RISK-SALESREP-THIS-YTD TO STL-SALES-THIS-YTD.        05579930
+           MOVE AT-RISK-SALESREP-LAST-YTD TO STL-SALES-LAST-YTD.        05579940
+           MOVE AT-RISK-SALESREP-TWO-YEARS-AGO TO                       05579941
+               STL-SALES-TWO-YEARS-AGO.                                 05579942
+                                                                        05579950
+           COMPUTE CHANGE-AMOUNT =                                      05579960
+               AT-RISK-SALESREP-THIS-YTD - AT-RISK-SALESREP-LAST-YTD.   05579970
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.                     05579980
+                                                                        05579990
+           IF AT-RISK-SALESREP-LAST-YTD = ZERO                          05580010
+               MOVE 999.9 TO STL-CHANGE-PERCENT                         05580020
+           ELSE                                                         05580030
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =                     05580040
+                   CHANGE-AMOUNT * 100 / AT-RISK-SALESREP-LAST-YTD      05580050
+                   ON SIZE ERROR                                        05580060
+                       MOVE 999.9 TO STL-CHANGE-PERCENT.                05580070
+                                                                        05580080
+           MOVE AT-RISK-SALESREP-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.  05580081
+           MOVE AT-RISK-SALESREP-LAST-YTD      TO TREND-LAST-YTD.       05580082
+           MOVE AT-RISK-SALESREP-THIS-YTD      TO TREND-THIS-YTD.       05580083
+           PERFORM 228-CALCULATE-TREND.                                 05580084
+           MOVE TREND-RESULT TO STL-TREND-INDICATOR.                    05580085
+                                                                        05580086
+           MOVE AT-RISK-SALESREP-CUSTOMER-COUNT TO STL-CUSTOMER-COUNT.  05580087
+           IF AT-RISK-SALESREP-CUSTOMER-COUNT = ZERO                    05580088
+               MOVE ZERO TO STL-AVERAGE-SALE                            05580089
+           ELSE                                                         05580090
+               COMPUTE STL-AVERAGE-SALE ROUNDED =                       05580091
+                   AT-RISK-SALESREP-THIS-YTD /                          05580092
+                       AT-RISK-SALESREP-CUSTOMER-COUNT                  05580093
+                   ON SIZE ERROR                                        05580094
+                       MOVE ZERO TO STL-AVERAGE-SALE.                   05580095
+                                                                        05580096
+           MOVE SALESREP-TOTAL-LINE TO ATRISK-PRINT-AREA.               05580097
+           WRITE ATRISK-PRINT-AREA.                                     05580100
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05580110
+           MOVE SPACES TO ATRISK-PRINT-AREA.                            05580120
+           WRITE ATRISK-PRINT-AREA.                                     05580130
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05580140
+                                                                        05580150
+           *> ADD THE AT-RISK SALESREP TOTALS TO THE AT-RISK BRANCH     05580160
+           *> TOTALS - ROLLS UP THE SAME WAY THE MAIN REPORT DOES       05580170
+           ADD AT-RISK-SALESREP-THIS-YTD TO AT-RISK-BRANCH-THIS-YTD.    05580180
+           ADD AT-RISK-SALESREP-LAST-YTD TO AT-RISK-BRANCH-LAST-YTD.    05580190
+           ADD AT-RISK-SALESREP-TWO-YEARS-AGO TO                        05580191
+               AT-RISK-BRANCH-TWO-YEARS-AGO.                            05580192
+           ADD AT-RISK-SALESREP-CUSTOMER-COUNT TO                       05580193
+               AT-RISK-BRANCH-CUSTOMER-COUNT.                           05580194
+           MOVE ZERO TO AT-RISK-SALESREP-THIS-YTD.                      05580200
+           MOVE ZERO TO AT-RISK-SALESREP-LAST-YTD.                      05580210
+           MOVE ZERO TO AT-RISK-SALESREP-TWO-YEARS-AGO.                 05580215
+           MOVE ZERO TO AT-RISK-SALESREP-CUSTOMER-COUNT.                05580216
+                                                                        05580220
+      **************************************************************    05580230
+      * FINDS THE REGION-TABLE ENTRY MATCHING BRANCH-REGION-CODE,   *   05580240
+      * APPENDING A NEW ONE IF THIS IS THE FIRST BRANCH WE'VE SEEN  *   05580250
+      * FOR THAT REGION. LEAVES RGT-INDEX POINTING AT THE ENTRY.    *   05580260
+      * UNLIKE 107/110-STORE-*-TABLE-ENTRY THIS HAS NO OVERFLOW     *   05580261
+      * GUARD - NONE IS NEEDED. BRANCH-REGION-CODE CAN ONLY HOLD A  *   05580262
+      * VALUE MOVED IN FROM BM-REGION-CODE, PIC 9(1), SO THERE ARE  *   05580263
+      * PROVABLY NO MORE THAN 10 DISTINCT REGION CODES THAT CAN     *   05580264
+      * EVER REACH THIS PARAGRAPH - EXACTLY WHAT REGION-TABLE'S     *   05580265
+      * OCCURS 10 HOLDS                                             *   05580266
+      **************************************************************    05580270
+       254-FIND-OR-CREATE-REGION-TABLE-ENTRY.                           05580280
+                                                                        05580290
+           MOVE "N" TO REGION-TABLE-FOUND-SWITCH.                       05580300
+           PERFORM 255-SEARCH-REGION-TABLE                              05580310
+               VARYING RGT-INDEX FROM 1 BY 1                            05580320
+               UNTIL RGT-INDEX > REGION-TABLE-COUNT                     05580330
+                  OR REGION-TABLE-FOUND.                                05580340
+                                                                        05580350
+           IF NOT REGION-TABLE-FOUND                                    05580360
+               ADD 1 TO REGION-TABLE-COUNT                              05580370
+               SET RGT-INDEX TO REGION-TABLE-COUNT                      05580380
+               MOVE BRANCH-REGION-CODE TO RGT-REGION-CODE(RGT-INDEX)    05580390
+               MOVE BRANCH-REGION-NAME TO RGT-REGION-NAME(RGT-INDEX)    05580400
+           END-IF.                                                      05580410
+                                                                        05580420
+      **************************************************************    05580430
+      * COMPARES ONE ENTRY IN THE REGION-TABLE AGAINST THE REGION   *   05580440
+      * CODE WE'RE LOOKING FOR                                       *  05580450
+      **************************************************************    05580460
+       255-SEARCH-REGION-TABLE.                                         05580470
+                                                                        05580480
+           IF RGT-REGION-CODE(RGT-INDEX) = BRANCH-REGION-CODE           05580490
+               MOVE "Y" TO REGION-TABLE-FOUND-SWITCH                    05580500
+           END-IF.                                                      05580510
+                                                                        05580520
       **************************************************************    05560000
       * PRINTS THE GRAND TOTALS FOR ALL THE CUSTOMERS, RAN ONCE    *    05570000
       * AT THE VERY END OF THE PROGRAM WHEN ALL CUSTOMERS HAVE     *    05580000
@@ -568,6 +1879,8 @@
            *> OUTPUT LINE FOR GRAND TOTALS                              05640000
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             05650000
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             05660000
+           MOVE GRAND-TOTAL-TWO-YEARS-AGO TO                            05660010
+               GTL-SALES-TWO-YEARS-AGO.                                 05660020
                                                                         05670000
            *> COMPUTE THE GRAND TOTAL FOR THE CHANGE AMOUNT             05680000
            COMPUTE CHANGE-AMOUNT =                                      05690000
@@ -586,6 +1899,94 @@
                    ON SIZE ERROR                                        05820000
                        MOVE 999.9 TO GTL-CHANGE-PERCENT.                05830000
                                                                         05840000
+           *> WORK OUT THE OVERALL TREND ACROSS ALL THREE YEARS         05841000
+           MOVE GRAND-TOTAL-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.       05842000
+           MOVE GRAND-TOTAL-LAST-YTD      TO TREND-LAST-YTD.            05843000
+           MOVE GRAND-TOTAL-THIS-YTD      TO TREND-THIS-YTD.            05844000
+           PERFORM 228-CALCULATE-TREND.                                 05845000
+           MOVE TREND-RESULT TO GTL-TREND-INDICATOR.                    05846000
+                                                                        05847000
+           *> MOVE THE CUSTOMER COUNT AND WORK OUT THE AVERAGE SALE     05847010
+           *> PER CUSTOMER ACROSS ALL BRANCHES                          05847020
+           MOVE GRAND-CUSTOMER-COUNT TO GTL-CUSTOMER-COUNT.             05847030
+           IF GRAND-CUSTOMER-COUNT = ZERO                               05847040
+               MOVE ZERO TO GTL-AVERAGE-SALE                            05847050
+           ELSE                                                         05847060
+               COMPUTE GTL-AVERAGE-SALE ROUNDED =                       05847070
+                   GRAND-TOTAL-THIS-YTD / GRAND-CUSTOMER-COUNT          05847080
+                   ON SIZE ERROR                                        05847090
+                       MOVE ZERO TO GTL-AVERAGE-SALE.                   05847100
+                                                                        05847110
            *> PRINT THE GRAND-TOTAL TO THE OUTPUT FILE                  05850000
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.                         05860000
            PERFORM 225-WRITE-REPORT-LINE.                               05870000
+                                                                        05870110
+           *> IF SUPPRESSZERO LEFT ANY CUSTOMERS OFF THE REPORT AT ALL  05870120
+           *> SAY SO UNDERNEATH THE GRAND TOTAL LINE                    05870130
+           IF GRAND-ZERO-ACTIVITY-COUNT > ZERO                          05870140
+               MOVE GRAND-ZERO-ACTIVITY-COUNT TO ZAL-COUNT              05870150
+               MOVE ZERO-ACTIVITY-LINE TO PRINT-AREA                    05870160
+               PERFORM 225-WRITE-REPORT-LINE                            05870170
+           END-IF.                                                      05870180
+                                                                        05870190
+      **************************************************************    05870210
+      * PRINTS THE GRAND TOTAL LINE FOR THE AT-RISK EXCEPTION       *   05870310
+      * REPORT, TOTALLING ALL THE AT-RISK CUSTOMERS SEEN ACROSS     *   05870410
+      * EVERY BRANCH. REUSES GRAND-TOTAL-LINE'S FIELDS SINCE THE    *   05870510
+      * MAIN GRAND TOTAL LINE HAS ALREADY BEEN WRITTEN BY NOW       *   05870610
+      **************************************************************    05870710
+       310-PRINT-ATRISK-GRAND-TOTALS.                                   05870810
+                                                                        05870910
+           *> IF NO AT-RISK CUSTOMERS TURNED UP AT ALL THE AT-RISK      05870920
+           *> REPORT'S HEADER LINES NEVER PRINTED - PRINT THEM NOW      05870930
+           *> SO THE GRAND TOTAL LINE DOESN'T APPEAR ON A BLANK PAGE    05870940
+           IF ATRISK-LINE-COUNT >= LINES-ON-PAGE                        05870950
+               PERFORM 231-PRINT-ATRISK-HEADING-LINES.                  05870960
+                                                                        05870970
+           MOVE AT-RISK-GRAND-THIS-YTD TO GTL-SALES-THIS-YTD.           05871010
+           MOVE AT-RISK-GRAND-LAST-YTD TO GTL-SALES-LAST-YTD.           05871110
+           MOVE AT-RISK-GRAND-TWO-YEARS-AGO TO                          05871120
+               GTL-SALES-TWO-YEARS-AGO.                                 05871130
+                                                                        05871210
+           COMPUTE CHANGE-AMOUNT =                                      05871310
+               AT-RISK-GRAND-THIS-YTD - AT-RISK-GRAND-LAST-YTD.         05871410
+           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     05871510
+                                                                        05871610
+           IF AT-RISK-GRAND-LAST-YTD = ZERO                             05871710
+               MOVE 999.9 TO GTL-CHANGE-PERCENT                         05871810
+           ELSE                                                         05871910
+               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     05872010
+                   CHANGE-AMOUNT * 100 / AT-RISK-GRAND-LAST-YTD         05872110
+                   ON SIZE ERROR                                        05872210
+                       MOVE 999.9 TO GTL-CHANGE-PERCENT.                05872310
+                                                                        05872410
+           MOVE AT-RISK-GRAND-TWO-YEARS-AGO TO TREND-TWO-YEARS-AGO.     05872420
+           MOVE AT-RISK-GRAND-LAST-YTD      TO TREND-LAST-YTD.          05872430
+           MOVE AT-RISK-GRAND-THIS-YTD      TO TREND-THIS-YTD.          05872440
+           PERFORM 228-CALCULATE-TREND.                                 05872450
+           MOVE TREND-RESULT TO GTL-TREND-INDICATOR.                    05872460
+                                                                        05872470
+           MOVE AT-RISK-GRAND-CUSTOMER-COUNT TO GTL-CUSTOMER-COUNT.     05872480
+           IF AT-RISK-GRAND-CUSTOMER-COUNT = ZERO                       05872490
+               MOVE ZERO TO GTL-AVERAGE-SALE                            05872491
+           ELSE                                                         05872492
+               COMPUTE GTL-AVERAGE-SALE ROUNDED =                       05872493
+                   AT-RISK-GRAND-THIS-YTD /                             05872494
+                       AT-RISK-GRAND-CUSTOMER-COUNT                     05872495
+                   ON SIZE ERROR                                        05872496
+                       MOVE ZERO TO GTL-AVERAGE-SALE.                   05872497
+                                                                        05872498
+           MOVE GRAND-TOTAL-LINE TO ATRISK-PRINT-AREA.                  05872510
+           WRITE ATRISK-PRINT-AREA.                                     05872610
+           ADD 1 TO ATRISK-LINE-COUNT.                                  05872710
+                                                                        05872720
+      **************************************************************    05872730
+      * PRINTS EVERY REGION'S TOTAL LINE, RAN ONCE AT THE END OF    *   05872740
+      * THE RUN AFTER ALL BRANCHES HAVE BEEN ROLLED INTO THE        *   05872750
+      * REGION-TABLE BY 248-ROLL-BRANCH-INTO-REGION-TABLE            *  05872760
+      **************************************************************    05872770
+       320-PRINT-ALL-REGION-LINES.                                      05872780
+                                                                        05872790
+           PERFORM 246-PRINT-REGION-LINE                                05872800
+               VARYING RGT-INDEX FROM 1 BY 1                            05872810
+               UNTIL RGT-INDEX > REGION-TABLE-COUNT.                    05872820
