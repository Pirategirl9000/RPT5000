@@ -0,0 +1,61 @@
+//RPT5000J JOB (ACCTNO),'YTD SALES REPORT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* RPT5000J - DRIVES THE YTD CUSTOMER SALES REPORT                    *
+//*                                                                     *
+//* SORTSTEP PUTS THE CUSTOMER MASTER INTO BRANCH/SALESREP/CUSTOMER     *
+//* SEQUENCE (RPT5000 ABORTS THE RUN IF IT SEES AN OUT-OF-SEQUENCE      *
+//* RECORD, SO THE SORT HAS TO RUN CLEAN BEFORE RPTSTEP IS ALLOWED TO   *
+//* START).  RPTSTEP THEN RUNS THE REPORT PROGRAM AGAINST THE SORTED    *
+//* FILE AND THE TWO REFERENCE FILES AND PRODUCES THE PRINTED REPORT,   *
+//* THE MACHINE-READABLE EXTRACT, AND THE AT-RISK EXCEPTION REPORT.     *
+//*                                                                     *
+//* RESTART: AN OPERATOR CAN RESUBMIT THIS JOB WITH RESTART=RPTSTEP     *
+//* AFTER A RPTSTEP ABEND WITHOUT HAVING TO RE-SORT CUSTMAST, BECAUSE   *
+//* SORTOUT IS CATALOGED WITH DISP=(NEW,CATLG,DELETE) SO IT SURVIVES    *
+//* BETWEEN STEPS AND BETWEEN JOB RUNS FOR EXACTLY THIS REASON.         *
+//* DELSTEP CLEARS OUT THAT SAME SURVIVING GENERATION (AND THE EXTRACT) *
+//* AHEAD OF SORTSTEP SO A FRESH FROM-THE-TOP RUN DOESN'T FAIL TRYING   *
+//* TO ALLOCATE THEM AS NEW OVER A COPY LEFT BY THE PRIOR RUN.  DELSTEP *
+//* IS SKIPPED ON A RESTART=RPTSTEP RESUBMISSION SINCE RPTSTEP NEEDS    *
+//* THE SORTED FILE DELSTEP WOULD OTHERWISE HAVE JUST DELETED.          *
+//* RPTSTEP CARRIES COND=(0,NE,SORTSTEP) SO A SORT THAT COMPLETES WITH  *
+//* A BAD RETURN CODE WITHOUT ABENDING STILL STOPS THE JOB INSTEAD OF   *
+//* RUNNING THE REPORT AGAINST A SORTOUT THAT MAY NOT BE FULLY SORTED.  *
+//* RESUBMIT FROM THE TOP (NO RESTART= PARM) IF SORTSTEP ITSELF FAILS.  *
+//*********************************************************************
+//*
+//DELSTEP  EXEC PGM=IEFBR14
+//DD1      DD  DSN=PROD.RPT5000.CUSTMAST.SORTED,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=130)
+//DD2      DD  DSN=PROD.RPT5000.EXTRACT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.RPT5000.CUSTMAST,DISP=SHR
+//SORTOUT  DD  DSN=PROD.RPT5000.CUSTMAST.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=13000)
+//SYSIN    DD  *
+  SORT FIELDS=(1,2,CH,A,3,2,CH,A,5,5,CH,A)
+/*
+//*
+//RPTSTEP  EXEC PGM=RPT5000,
+//             PARM='THRESHOLD=-15.0',
+//             COND=(0,NE,SORTSTEP)
+//CUSTMAST DD  DSN=PROD.RPT5000.CUSTMAST.SORTED,DISP=SHR
+//BRANCHMAST DD DSN=PROD.RPT5000.BRANCHMAST,DISP=SHR
+//SALESREPMAST DD DSN=PROD.RPT5000.SALESREPMAST,DISP=SHR
+//RPT5000  DD  SYSOUT=*
+//EXTRACT5000 DD DSN=PROD.RPT5000.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=10000)
+//ATRISK5000 DD SYSOUT=*
+//
